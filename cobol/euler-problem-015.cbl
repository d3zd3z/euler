@@ -11,33 +11,140 @@
       * How many routes are there through a 20x20 grid?
       *
       * 137846528820
+      *
+      * 08 August 2026 - Appends the result to RESULTLEDGER instead of
+      * only DISPLAYing it.
+      *
+      * 09 August 2026 - The grid was fixed at 20x20 (route-counts held
+      * exactly 21 running totals, and adjust-step always ran 20
+      * times).  grid-width and grid-height (control-param-1/2, default
+      * 20 and 20) now let a control card ask for a rectangular NxM
+      * grid instead: route-counts grows to grid-width-max+1 entries so
+      * a non-square run still has one running total per column, and
+      * adjust-step is PERFORMed grid-height times rather than a fixed
+      * 20, the same Pascal's-triangle column-sum technique either way.
+      * grid-width is capped at grid-width-max the same way
+      * euler-problem-022 already caps max-name-length against its own
+      * physical field width, since route-counts can only hold so many
+      * columns.
        identification division.
        program-id. euler-problem-015.
 
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+
        data division.
+       file section.
+           copy run-result-fd.
+           copy control-card-fd.
+
        working-storage section.
+           copy run-result.
+           copy report-header.
+           copy control-card.
+       01 grid-width-max           constant as 100.
+       01 grid-height-max          constant as 100.
+       01 grid-width               pic 999 comp-5 value 20.
+       01 grid-height               pic 999 comp-5 value 20.
+       01 grid-width-edit          pic z(2)9.
+       01 grid-height-edit         pic z(2)9.
        01 working-values.
-         02 route-counts occurs 21 times.
+         02 route-counts occurs 101 times.
            03 route-count    pic 9(12) comp-5.
-         02 i                pic 9(2) comp-5.
+         02 i                pic 999 comp-5.
 
        procedure division.
 
        main.
+           move "euler-problem-015" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           move grid-width to control-param-1
+           move grid-height to control-param-2
+           perform read-control-card
+
+      * Cap the raw, wide control-param-1 before narrowing it into
+      * grid-width, a two-byte comp-5 field - capping afterward would
+      * let an oversized value (e.g. 65540) wrap around to something
+      * that looks safely within range and slip past the check.
+           if control-param-1 > grid-width-max
+             display "euler-problem-015: capping grid-width at "
+                     grid-width-max
+             move grid-width-max to control-param-1
+           end-if
+
+      * grid-height is only PERFORMed a variable number of times, not
+      * used as a table subscript, but it is still narrowed into a
+      * two-byte comp-5 field below - cap it here too, before the
+      * move, for the same wraparound-bypass reason as grid-width.
+           if control-param-2 > grid-height-max
+             display "euler-problem-015: capping grid-height at "
+                     grid-height-max
+             move grid-height-max to control-param-2
+           end-if
+
+           move control-param-1 to grid-width
+           move control-param-2 to grid-height
+
            perform initialize-routes
-           perform adjust-step 20 times
-           display route-count (21)
+           perform adjust-step grid-height times
+           display route-count (grid-width + 1)
 
-           stop run.
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-015" to rr-program-id
+           move spaces to rr-parameters
+           move grid-width to grid-width-edit
+           move grid-height to grid-height-edit
+           string "width="        delimited by size
+                  grid-width-edit delimited by size
+                  " height="      delimited by size
+                  grid-height-edit delimited by size
+             into rr-parameters
+           end-string
+           move route-count (grid-width + 1) to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+      * The documented answer (137846528820) only holds for the
+      * default 20x20 grid; a control card asking for a different
+      * size has no known answer to reconcile against.
+           if grid-width = 20 and grid-height = 20
+             move 137846528820 to rr-numeric-edit
+             move rr-numeric-edit to rr-expected-result
+             if rr-actual-result = rr-expected-result
+               move 'P' to rr-pass-flag
+             else
+               move 'F' to rr-pass-flag
+             end-if
+           else
+             move spaces to rr-expected-result
+             move space to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
 
        initialize-routes.
-           perform varying i from 1 by 1 until i > 21
+           perform varying i from 1 by 1 until i > grid-width + 1
              move 1 to route-count (i)
            end-perform.
 
        adjust-step.
-           perform varying i from 1 by 1 until i > 20
+           perform varying i from 1 by 1 until i > grid-width
              add route-count (i) to route-count (i + 1)
            end-perform.
 
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
+
        end program euler-problem-015.
