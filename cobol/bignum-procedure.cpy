@@ -0,0 +1,101 @@
+      * Procedure section for the shared bignum copybook.  See
+      * bignum-data.cpy for the working-storage this depends on.
+       initialize-bignum.
+           perform varying bignum-i from 1 by 1
+                   until bignum-i > bignum-cell-count
+             move zero to bignum-cell (bignum-i)
+           end-perform
+           move 1 to bignum-cell (1).
+
+      * Multiply the whole bignum by bignum-factor (a small number,
+      * such as a base or one term of a factorial), carrying between
+      * base-10000 cells the same way long multiplication carries
+      * between decimal digits.
+       multiply-bignum-by-factor.
+           move zero to bignum-carry
+           perform varying bignum-i from 1 by 1
+                   until bignum-i > bignum-cell-count
+             compute bignum-temp =
+                 bignum-cell (bignum-i) * bignum-factor + bignum-carry
+             divide bignum-temp by 10000 giving bignum-carry
+               remainder bignum-cell (bignum-i)
+           end-perform
+
+           if bignum-carry is not equal to zero
+             display "multiply-bignum-by-factor: overflow, "
+                     "bignum-cell-count too small"
+             move 16 to return-code
+             goback
+           end-if.
+
+      * Add up the decimal digits of every cell into bignum-digit-sum.
+       sum-bignum-digits.
+           move zero to bignum-digit-sum
+           perform varying bignum-i from 1 by 1
+                   until bignum-i > bignum-cell-count
+             move bignum-cell (bignum-i) to bignum-digit-value
+             perform add-one-cells-digits
+           end-perform.
+
+       add-one-cells-digits.
+           perform varying bignum-j from 1 by 1 until bignum-j > 4
+             add bignum-digit (bignum-j) to bignum-digit-sum
+           end-perform.
+
+      * Tally how many of each decimal digit (0-9) appear across every
+      * significant digit of the number, leaving the counts in
+      * bignum-digit-freq (1) for digit 0 through bignum-digit-freq
+      * (10) for digit 9.  bignum-cell-count cells give 400 decimal
+      * digits of storage regardless of how big the number actually
+      * is, so the unused high-order cells above the most significant
+      * nonzero one (and the leading-zero digits within that cell
+      * itself) are skipped rather than counted as if they were real
+      * digits of the number - otherwise every number would show an
+      * inflated count of digit 0 just from its own unused headroom.
+       compute-digit-frequency.
+           perform varying bignum-i from 1 by 1 until bignum-i > 10
+             move zero to bignum-digit-freq (bignum-i)
+           end-perform
+
+           move 1 to bignum-top-cell
+           perform varying bignum-i from bignum-cell-count by -1
+                   until bignum-i < 1
+             if bignum-cell (bignum-i) is not equal to zero
+               move bignum-i to bignum-top-cell
+               exit perform
+             end-if
+           end-perform
+
+           perform varying bignum-i from 1 by 1
+                   until bignum-i > bignum-top-cell
+             move bignum-cell (bignum-i) to bignum-digit-value
+             if bignum-i = bignum-top-cell
+               perform find-first-significant-digit
+               perform varying bignum-j from bignum-digit-start by 1
+                       until bignum-j > 4
+                 add 1 to
+                     bignum-digit-freq (bignum-digit (bignum-j) + 1)
+               end-perform
+             else
+               perform add-one-cells-digit-frequency
+             end-if
+           end-perform.
+
+       add-one-cells-digit-frequency.
+           perform varying bignum-j from 1 by 1 until bignum-j > 4
+             add 1 to bignum-digit-freq (bignum-digit (bignum-j) + 1)
+           end-perform.
+
+      * Leaves, in bignum-digit-start, the position (1-4) of the first
+      * non-zero digit in the current bignum-digit-value group; 4 (the
+      * group's last digit) if the whole group is zero, so a
+      * completely empty top cell still contributes its final digit
+      * rather than nothing at all.
+       find-first-significant-digit.
+           move 4 to bignum-digit-start
+           perform varying bignum-j from 1 by 1 until bignum-j > 4
+             if bignum-digit (bignum-j) is not equal to zero
+               move bignum-j to bignum-digit-start
+               exit perform
+             end-if
+           end-perform.
