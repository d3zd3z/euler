@@ -8,53 +8,215 @@
       * What is the sum of the digits of the number 2^1000?
       *
       * 1366
+      *
+      * 08 August 2026 - Appends the result to RESULTLEDGER instead of
+      * only DISPLAYing it.
+      *
+      * 08 August 2026 - Re-based on the shared bignum-data.cpy /
+      * bignum-procedure.cpy copybook pair (also used by
+      * euler-problem-020) instead of this program's own base-10
+      * digit-array arithmetic.
+      *
+      * 08 August 2026 - The base and exponent (previously fixed at 2
+      * and 1000) now come from a control card (control-param-1 is the
+      * exponent, control-param-2 is the base); default unchanged.
+      *
+      * 09 August 2026 - Now also runs the bignum copybook's new
+      * compute-digit-frequency and writes how many of each decimal
+      * digit 0-9 appear in the result to POWERDIGITFREQ, the same
+      * byproduct-report pattern as every other detail report in the
+      * suite.
+      *
+      * 09 August 2026 - The power-and-sum computation is now its own
+      * paragraph, compute-power-digit-sum, taking doubling-base/
+      * doubling-count in and leaving bignum-digit-sum behind it;
+      * control-param-5 switches on a trace-mode run that PERFORMs it
+      * again first against the problem statement's own worked
+      * example (2^15 = 32768, digit sum 26) and DISPLAYs the
+      * comparison before the real run.
        identification division.
        program-id. euler-problem-016.
 
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+           select digit-freq-report-file assign to "POWERDIGITFREQ"
+               organization line sequential
+               file status digit-freq-report-status.
+
        data division.
+       file section.
+           copy control-card-fd.
+           copy run-result-fd.
+       fd  digit-freq-report-file
+           label records are omitted.
+       01 digit-freq-report-line      pic x(80).
+
        working-storage section.
-      * To solve this, store the number as a series of digits, in
-      * "little-endian" format, with enough space for overflow, we'll
-      * then collect the result with the last digit of each number.
-
-       01 working-values.
-           78 digits-needed value is 302.
-         02 summation occurs digits-needed times
-                                        pic 999 comp-5.
-         02 i                           pic 999 comp-5.
-         02 carry                       pic 999 comp-5.
-         02 temp                        pic 999 comp-5.
-         02 final-result                pic 9999 comp-5.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+           copy bignum-data.
+       01 doubling-count              pic 9(4) comp-5.
+       01 doubling-base               pic 9(4) comp-5.
+       01 doublings-done              pic 9(4) comp-5.
+       01 base-edit                   pic z(3)9.
+       01 exponent-edit                pic z(3)9.
+       01 base-text                    pic x(10).
+       01 exponent-text                pic x(10).
+       01 digit-freq-report-status    pic xx.
+       01 digit-edit                  pic 9.
+       01 digit-count-edit            pic z(8)9.
+       01 trace-mode-switch           pic x value 'N'.
+         88 trace-mode-is-on           value 'Y'.
+       01 trace-saved-doubling-base   pic 9(4) comp-5.
+       01 trace-saved-doubling-count  pic 9(4) comp-5.
+       01 doubling-field-max          constant as 65535.
 
        procedure division.
+           move "euler-problem-016" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           move 1000 to control-param-1
+           move 2 to control-param-2
+           move trace-mode-switch to control-param-5
+           perform read-control-card
+
+      * Cap the raw, wide control-param-1/2 before narrowing them
+      * into doubling-count/doubling-base, both two-byte comp-5
+      * fields - capping afterward would let an oversized value wrap
+      * around to something that looks safely within range and slip
+      * past multiply-bignum-by-factor's own overflow check.
+           if control-param-1 > doubling-field-max
+             display "euler-problem-016: capping exponent at "
+                     doubling-field-max
+             move doubling-field-max to control-param-1
+           end-if
+           if control-param-2 > doubling-field-max
+             display "euler-problem-016: capping base at "
+                     doubling-field-max
+             move doubling-field-max to control-param-2
+           end-if
+
+           move control-param-1 to doubling-count
+           move control-param-2 to doubling-base
+           move control-param-5 to trace-mode-switch
+
+           if trace-mode-is-on
+             perform run-worked-example
+           end-if
 
        main.
-           perform initialize-values
-           perform double-value 1000 times
-           perform add-up-digits
-           display final-result
-           stop run.
-
-       initialize-values.
-           perform varying i from 2 by 1 until i > digits-needed
-             move zero to summation (i)
-           end-perform
-           move 1 to summation (1).
+           perform compute-power-digit-sum
+           perform compute-digit-frequency
+           perform write-digit-freq-report
+
+           display bignum-digit-sum
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-016" to rr-program-id
+           move doubling-base to base-edit
+           move function trim(base-edit) to base-text
+           move doubling-count to exponent-edit
+           move function trim(exponent-edit) to exponent-text
+           move spaces to rr-parameters
+           string
+               "base="               delimited by size
+               base-text             delimited by size
+               " exponent="          delimited by size
+               exponent-text         delimited by size
+             into rr-parameters
+           end-string
+           move bignum-digit-sum to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+      * The documented answer (1366) only holds for the default
+      * 2^1000; a control card asking for a different base or
+      * exponent has no known answer to reconcile against.
+           if doubling-base = 2 and doubling-count = 1000
+             move 1366 to rr-numeric-edit
+             move rr-numeric-edit to rr-expected-result
+             if rr-actual-result = rr-expected-result
+               move 'P' to rr-pass-flag
+             else
+               move 'F' to rr-pass-flag
+             end-if
+           else
+             move spaces to rr-expected-result
+             move space to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
 
-       double-value.
-           move zero to carry
-           perform varying i from 1 by 1 until i > digits-needed
-             compute temp = summation (i) * 2 + carry
-             divide temp by 10 giving carry remainder summation (i)
+       double-the-bignum.
+           move doubling-base to bignum-factor
+           perform multiply-bignum-by-factor.
+
+      * Raise doubling-base to doubling-count and sum its decimal
+      * digits, leaving the total in bignum-digit-sum, so
+      * run-worked-example can PERFORM this against small values
+      * before the real run PERFORMs it again against the configured
+      * ones.
+       compute-power-digit-sum.
+           perform initialize-bignum
+           perform double-the-bignum
+                   varying doublings-done from 1 by 1
+                   until doublings-done > doubling-count
+           perform sum-bignum-digits.
+
+      * Runs the problem statement's own worked example (2^15 = 32768,
+      * digit sum 26) through compute-power-digit-sum, then restores
+      * doubling-base/doubling-count so the real run is unaffected.
+       run-worked-example.
+           move doubling-base to trace-saved-doubling-base
+           move doubling-count to trace-saved-doubling-count
+           move 2 to doubling-base
+           move 15 to doubling-count
+           perform compute-power-digit-sum
+           display "trace: digit sum of 2^15, expected 26, got "
+                   bignum-digit-sum
+           move trace-saved-doubling-base to doubling-base
+           move trace-saved-doubling-count to doubling-count.
+
+      * Byproduct report: how many of each decimal digit 0-9 appear in
+      * the result, from the bignum copybook's compute-digit-frequency.
+       write-digit-freq-report.
+           move "00" to digit-freq-report-status
+           open output digit-freq-report-file
+           move report-header-line to digit-freq-report-line
+           write digit-freq-report-line
+           move "DIGIT  COUNT" to digit-freq-report-line
+           write digit-freq-report-line
+
+           perform varying bignum-i from 1 by 1 until bignum-i > 10
+             compute digit-edit = bignum-i - 1
+             move bignum-digit-freq (bignum-i) to digit-count-edit
+             move spaces to digit-freq-report-line
+             string digit-edit delimited by size
+                    "      " delimited by size
+                    digit-count-edit delimited by size
+               into digit-freq-report-line
+             end-string
+             write digit-freq-report-line
            end-perform
 
-           if carry is not equal to zero
-             display "Overflow: " carry
-             stop run
-           end-if.
+           move report-footer-line to digit-freq-report-line
+           write digit-freq-report-line
+           close digit-freq-report-file.
+
+           copy control-card-procedure.
+           copy bignum-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
 
-       add-up-digits.
-           move zero to final-result
-           perform varying i from 1 by 1 until i > digits-needed
-             add summation (i) to final-result
-           end-perform.
+       end program euler-problem-016.
