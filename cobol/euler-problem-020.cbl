@@ -11,69 +11,195 @@
       * Find the sum of the digits in the number 100!
       *
       * 648
+      *
+      * 08 August 2026 - Appends the result to RESULTLEDGER instead of
+      * only DISPLAYing it.
+      *
+      * 08 August 2026 - Re-based on the shared bignum-data.cpy /
+      * bignum-procedure.cpy copybook pair (also used by
+      * euler-problem-016) instead of this program's own base-10000
+      * digit-array arithmetic.
+      *
+      * 08 August 2026 - N (previously fixed at 100) now comes from a
+      * control card (control-param-1); default unchanged.
+      *
+      * 09 August 2026 - Now also runs the bignum copybook's new
+      * compute-digit-frequency and writes how many of each decimal
+      * digit 0-9 appear in the result to FACTDIGITFREQ, the same
+      * byproduct-report pattern as every other detail report in the
+      * suite.
+      *
+      * 09 August 2026 - The factorial-and-sum computation is now its
+      * own paragraph, compute-factorial-digit-sum, taking
+      * factorial-limit in and leaving bignum-digit-sum behind it;
+      * control-param-5 switches on a trace-mode run that PERFORMs it
+      * again first against the problem statement's own worked
+      * example (10! = 3628800, digit sum 27) and DISPLAYs the
+      * comparison before the real run.
        identification division.
        program-id. euler-problem-020.
 
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+           select digit-freq-report-file assign to "FACTDIGITFREQ"
+               organization line sequential
+               file status digit-freq-report-status.
+
        data division.
-       working-storage section.
+       file section.
+           copy control-card-fd.
+           copy run-result-fd.
+       fd  digit-freq-report-file
+           label records are omitted.
+       01 digit-freq-report-line      pic x(80).
 
-      * Represent the intermediate result in base 10000.
-       01 working-values.
-         02 accumulator  occurs 40 times        pic 9(4) comp-5.
-         02 temp                                pic 9(6) comp-5.
-         02 carry                               pic 9(6) comp-5.
-         02 multiplicand                        pic 999  comp-5.
-         02 i                                   pic 999  comp-5.
-       01 digit-summing-values.
-         02 digit-value                         pic 9(4) display.
-         02 individual-digit redefines digit-value
-           occurs 4 times                       pic 9    display.
-         02 j                                   pic 999  comp-5.
-         02 result                              pic 999  comp-5.
+       working-storage section.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+           copy bignum-data.
+       01 factorial-limit             pic 999 comp-5.
+       01 multiplicand                pic 999 comp-5.
+       01 limit-edit                  pic z(3)9.
+       01 limit-text                  pic x(10).
+       01 digit-freq-report-status    pic xx.
+       01 digit-edit                  pic 9.
+       01 digit-count-edit            pic z(8)9.
+       01 trace-mode-switch           pic x value 'N'.
+         88 trace-mode-is-on           value 'Y'.
+       01 trace-saved-factorial-limit pic 999 comp-5.
+       01 factorial-limit-max         constant as 65535.
 
        procedure division.
+           move "euler-problem-020" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           move 100 to control-param-1
+           move trace-mode-switch to control-param-5
+           perform read-control-card
+
+      * Cap the raw, wide control-param-1 before narrowing it into
+      * factorial-limit, a two-byte comp-5 field - capping afterward
+      * would let an oversized value (e.g. 65600) wrap around to
+      * something that looks safely within range and silently compute
+      * the wrong factorial with no warning.
+           if control-param-1 > factorial-limit-max
+             display "euler-problem-020: capping factorial-limit at "
+                     factorial-limit-max
+             move factorial-limit-max to control-param-1
+           end-if
+
+           move control-param-1 to factorial-limit
+           move control-param-5 to trace-mode-switch
+
+           if trace-mode-is-on
+             perform run-worked-example
+           end-if
 
        main.
-           perform initialize-accumulator
+           perform compute-factorial-digit-sum
+           perform compute-digit-frequency
+           perform write-digit-freq-report
 
-           perform multiply-accumulator
-             varying multiplicand from 2 by 1
-             until multiplicand > 100
+           display bignum-digit-sum
 
-           perform sum-up-digits
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-020" to rr-program-id
+           move factorial-limit to limit-edit
+           move function trim(limit-edit) to limit-text
+           move spaces to rr-parameters
+           string
+               "n="                  delimited by size
+               limit-text            delimited by size
+             into rr-parameters
+           end-string
+           move bignum-digit-sum to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+      * The documented answer (648) only holds for the default 100!;
+      * a control card asking for a different N has no known answer
+      * to reconcile against.
+           if factorial-limit = 100
+             move 648 to rr-numeric-edit
+             move rr-numeric-edit to rr-expected-result
+             if rr-actual-result = rr-expected-result
+               move 'P' to rr-pass-flag
+             else
+               move 'F' to rr-pass-flag
+             end-if
+           else
+             move spaces to rr-expected-result
+             move space to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
 
-           display result
-           stop run.
+           goback.
 
-       initialize-accumulator.
-           perform varying i from 1 by 1 until i > 40
-             move zero to accumulator (i)
-           end-perform
+       multiply-bignum-by-one-term.
+           move multiplicand to bignum-factor
+           perform multiply-bignum-by-factor.
 
-           move 1 to accumulator (1).
+      * Compute factorial-limit! and sum its decimal digits, leaving
+      * the total in bignum-digit-sum, so run-worked-example can
+      * PERFORM this against a small factorial-limit before the real
+      * run PERFORMs it again against the configured one.
+       compute-factorial-digit-sum.
+           perform initialize-bignum
+           perform multiply-bignum-by-one-term
+             varying multiplicand from 2 by 1
+             until multiplicand > factorial-limit
+           perform sum-bignum-digits.
 
-       multiply-accumulator.
-           move zero to carry
-           perform varying i from 1 by 1 until i > 40
-             compute temp = accumulator (i) * multiplicand + carry
-             divide temp by 10000 giving carry
-               remainder accumulator (i)
-           end-perform
+      * Runs the problem statement's own worked example (10! = 3628800,
+      * digit sum 27) through compute-factorial-digit-sum, then
+      * restores factorial-limit so the real run is unaffected.
+       run-worked-example.
+           move factorial-limit to trace-saved-factorial-limit
+           move 10 to factorial-limit
+           perform compute-factorial-digit-sum
+           display "trace: digit sum of 10!, expected 27, got "
+                   bignum-digit-sum
+           move trace-saved-factorial-limit to factorial-limit.
 
-           if carry not equal zero
-             display "Overflow"
-             stop run
-           end-if.
+      * Byproduct report: how many of each decimal digit 0-9 appear in
+      * the result, from the bignum copybook's compute-digit-frequency.
+       write-digit-freq-report.
+           move "00" to digit-freq-report-status
+           open output digit-freq-report-file
+           move report-header-line to digit-freq-report-line
+           write digit-freq-report-line
+           move "DIGIT  COUNT" to digit-freq-report-line
+           write digit-freq-report-line
 
-       sum-up-digits.
-           move zero to result.
+           perform varying bignum-i from 1 by 1 until bignum-i > 10
+             compute digit-edit = bignum-i - 1
+             move bignum-digit-freq (bignum-i) to digit-count-edit
+             move spaces to digit-freq-report-line
+             string digit-edit delimited by size
+                    "      " delimited by size
+                    digit-count-edit delimited by size
+               into digit-freq-report-line
+             end-string
+             write digit-freq-report-line
+           end-perform
 
-           perform varying i from 1 by 1 until i > 40
-             move accumulator (i) to digit-value
+           move report-footer-line to digit-freq-report-line
+           write digit-freq-report-line
+           close digit-freq-report-file.
 
-             perform varying j from 1 by 1 until j > 4
-               add individual-digit (j) to result
-             end-perform
-           end-perform.
+           copy control-card-procedure.
+           copy bignum-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
 
        end program euler-problem-020.
