@@ -1,12 +1,66 @@
-      * A simple prime sieve, which can be parameterized as needed.
-      * To use, define 'max-prime-number' as a constant giving the
-      * desired size of the sieve.
-      * This file should be pulled into the working-storage section.
+      * A segmented prime sieve, which can be parameterized as needed.
+      * To use, define 'max-prime-number' as a constant (or a working
+      * variable loaded from a control card) giving the ceiling the
+      * sieve should run up to, COPY this into WORKING-STORAGE and
+      * prime-sieve-procedure.cpy into PROCEDURE DIVISION, then PERFORM
+      * compute-primes.
+      *
+      * 08 August 2026 - Reworked from a single table sized to
+      * max-prime-number (which made sieving into the billions
+      * impossible to fit in working storage) into a segmented sieve:
+      * a small table of base primes up to the square root of
+      * max-prime-number is built once, and then a fixed-size window
+      * is swept across the full range, re-using the same
+      * segment-flags table for every window.  Sieving only needs
+      * base-sieve-limit + segment-size cells, regardless of how large
+      * max-prime-number is.
+      *
+      * Each time a prime survives a window, this copybook performs
+      * the paragraph "process-prime" with the value left in
+      * found-prime - the including program supplies that paragraph,
+      * the same way prime-sieve-procedure.cpy expects the including
+      * program to supply max-prime-number.  Setting sieve-stop to 'Y'
+      * from inside process-prime abandons the sieve early (useful
+      * when searching for the Nth prime rather than summing them
+      * all).
+      *
+      * 09 August 2026 - base-primes-list-max names the occurs count
+      * below instead of a bare 10000, so collect-base-primes-list can
+      * check base-primes-count against it before every store; raising
+      * base-sieve-limit far enough to find more base primes than the
+      * table holds now stops the sieve with a return-code instead of
+      * silently overrunning base-primes-list into whatever follows it
+      * in working storage.
+      *
+      * 09 August 2026 - compute-primes now starts the segment sweep
+      * at sieve-start-low instead of a hardcoded 2, so a caller that
+      * checkpoints its own progress (segment-low, plus whatever
+      * running total it keeps in process-prime) can resume a sieve
+      * partway through instead of always restarting at the bottom of
+      * the range.  Left at its default of 2, this is unchanged for
+      * every existing caller.
+       01 segment-size            constant as 100000.
+       01 base-sieve-limit        constant as 100000.
+       01 base-primes-list-max    constant as 10000.
        01 prime-data.
-         02 primes              pic a
-           occurs max-prime-number times
+         02 base-primes           pic a
+           occurs base-sieve-limit times
            value 'Y'.
-         02 p                   pic 9(7) comp-5.
-         02 q                   pic 9(7) comp-5.
-         02 tmp                 pic 9(7) comp-5.
-         02 sieve-limit         pic 9(7) comp-5.
+         02 base-primes-list      pic 9(7) comp-5
+           occurs 10000 times.
+         02 base-primes-count     pic 9(5) comp-5 value 0.
+         02 segment-flags         pic a
+           occurs segment-size times.
+         02 sieve-start-low       pic 9(10) comp-5 value 2.
+         02 segment-low           pic 9(10) comp-5.
+         02 segment-high          pic 9(10) comp-5.
+         02 found-prime           pic 9(10) comp-5.
+         02 sieve-stop            pic x value 'N'.
+           88 sieve-is-stopped    value 'Y'.
+         02 p                     pic 9(10) comp-5.
+         02 q                     pic 9(10) comp-5.
+         02 tmp                   pic 9(10) comp-5.
+         02 sieve-limit           pic 9(10) comp-5.
+         02 seg-offset            pic 9(10) comp-5.
+         02 base-idx              pic 9(5)  comp-5.
+         02 first-multiple        pic 9(10) comp-5.
