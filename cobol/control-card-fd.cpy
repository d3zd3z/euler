@@ -0,0 +1,26 @@
+      * File description for the generic control-card file.  Copy this
+      * into FILE SECTION; copy control-card.cpy into WORKING-STORAGE;
+      * copy control-card-procedure.cpy into PROCEDURE DIVISION, and
+      * perform read-control-card once at the start of the run.
+      *
+      * The CONTROLCARD name is resolved the normal GnuCOBOL way: the
+      * CONTROLCARD environment variable if set, otherwise a file
+      * literally named CONTROLCARD in the current directory.  If
+      * neither exists the program simply keeps its compiled-in
+      * defaults.
+      *
+      * 08 August 2026 - Widened to match control-param-4 growing to
+      * pic x(60), so it can carry a file path rather than just a
+      * short tag.
+      *
+      * 09 August 2026 - Widened by two bytes for control-param-5, the
+      * generic trace-mode switch.  A control card written before this
+      * change is shorter than the new record length; GnuCOBOL's line
+      * sequential read pads a short line out with spaces, so
+      * control-param-5 simply comes back as space (treated the same
+      * as 'N' everywhere it is used) on an old control card, exactly
+      * the same backward compatibility control-param-4's own widening
+      * already relied on.
+       fd  control-file
+           label records are omitted.
+       01 control-record               pic x(92).
