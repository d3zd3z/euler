@@ -0,0 +1,111 @@
+      * Prime-generation utility
+      *
+      * 09 August 2026
+      *
+      * Sieves primes up to a control-card-supplied ceiling (default
+      * 1999999, matching the range euler-problem-010 sums) using the
+      * same segmented sieve as euler-problem-010, and writes every
+      * prime found, one per line, to PRIMESFILE.  euler-problem-007
+      * reads its 10001st prime straight out of this file when it is
+      * there, falling back to its own from-scratch sieve otherwise.
+      * euler-problem-010 keeps sieving its own range rather than
+      * reading this file, since it needs the segmented-sieve/
+      * checkpoint machinery in prime-sieve-data.cpy regardless, for a
+      * range (below two million) too large to comfortably hold as
+      * one PRIMESFILE read back into memory.
+       identification division.
+       program-id. euler-prime-gen.
+
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+           select primes-file assign to "PRIMESFILE"
+               organization line sequential
+               file status primes-file-status.
+
+       data division.
+       file section.
+           copy control-card-fd.
+           copy run-result-fd.
+       fd  primes-file
+           label records are omitted.
+       01 primes-file-line         pic x(12).
+
+       working-storage section.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+       01 max-prime-number         pic 9(10) comp-5 value 1999999.
+           copy prime-sieve-data.
+       01 primes-file-status       pic xx.
+       01 prime-count               pic 9(7) comp-5 value 0.
+       01 prime-edit                pic z(9)9.
+
+       procedure division.
+
+       main.
+           move "euler-prime-gen" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           move max-prime-number to control-param-1
+           perform read-control-card
+           move control-param-1 to max-prime-number
+
+           move "00" to primes-file-status
+           open output primes-file
+
+           perform compute-primes
+
+           close primes-file
+
+           display prime-count
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-prime-gen" to rr-program-id
+           move max-prime-number to rr-numeric-edit
+           move rr-numeric-edit to rr-parameters
+           move prime-count to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+      * The documented answer (148933 primes below two million) only
+      * holds for the default ceiling; a control card asking for a
+      * different ceiling has no known answer to reconcile against.
+           if max-prime-number = 1999999
+             move 148933 to rr-numeric-edit
+             move rr-numeric-edit to rr-expected-result
+             if rr-actual-result = rr-expected-result
+               move 'P' to rr-pass-flag
+             else
+               move 'F' to rr-pass-flag
+             end-if
+           else
+             move spaces to rr-expected-result
+             move space to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
+
+      * Supplied to prime-sieve-procedure.cpy's compute-primes: write
+      * the prime left in found-prime to PRIMESFILE and tally it.
+       process-prime.
+           add 1 to prime-count
+           move found-prime to prime-edit
+           move prime-edit to primes-file-line
+           write primes-file-line.
+
+           copy control-card-procedure.
+           copy prime-sieve-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
+
+       end program euler-prime-gen.
