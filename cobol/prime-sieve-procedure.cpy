@@ -1,16 +1,112 @@
-      * The procedure section of the prime sieve.
+      * The procedure section of the segmented prime sieve.  See
+      * prime-sieve-data.cpy for the working-storage this depends on,
+      * and for how a caller is expected to supply a "process-prime"
+      * paragraph.
        compute-primes.
-           move 'N' to primes (1)
            move function sqrt (max-prime-number) to sieve-limit
+           if sieve-limit > base-sieve-limit
+             display "compute-primes: base-sieve-limit too small for "
+                     "max-prime-number " max-prime-number
+             move 16 to return-code
+             goback
+           end-if
+
+           move 'N' to sieve-stop
+           perform sieve-base-primes
+           perform collect-base-primes-list
+
+           move sieve-start-low to segment-low
+           perform sieve-one-segment
+             until segment-low > max-prime-number
+                or sieve-is-stopped.
+
+      * Sieve the base primes, up to the square root of
+      * max-prime-number, the ordinary way - this table is small
+      * enough to hold in full.
+       sieve-base-primes.
+           move 'N' to base-primes (1)
            move 2 to p
-           perform mark-prime
-           perform mark-prime
+           perform mark-base-prime
+           perform mark-base-prime
              varying p from 3 by 2 until p > sieve-limit.
 
-       mark-prime.
-           if primes (p) = 'Y' then
+       mark-base-prime.
+           if base-primes (p) = 'Y'
              compute tmp = p + p
-             perform varying q from tmp by p until q > max-prime-number
-               move 'N' to primes (q)
+             perform varying q from tmp by p until q > base-sieve-limit
+               move 'N' to base-primes (q)
              end-perform
            end-if.
+
+      * Pull the base primes out into a plain list, so that sweeping
+      * each segment only has to walk the primes themselves, not every
+      * cell of the base sieve.
+       collect-base-primes-list.
+           move 0 to base-primes-count
+           perform varying p from 2 by 1 until p > sieve-limit
+             if base-primes (p) = 'Y'
+               if base-primes-count >= base-primes-list-max
+                 display "collect-base-primes-list: more base primes "
+                         "than base-primes-list can hold"
+                 move 16 to return-code
+                 goback
+               end-if
+               add 1 to base-primes-count
+               move p to base-primes-list (base-primes-count)
+             end-if
+           end-perform.
+
+      * Sieve one fixed-size window [segment-low, segment-high], then
+      * report every surviving value by performing process-prime, and
+      * advance segment-low past this window.
+       sieve-one-segment.
+           compute segment-high = segment-low + segment-size - 1
+           if segment-high > max-prime-number
+             move max-prime-number to segment-high
+           end-if
+
+           perform varying seg-offset from 1 by 1
+                   until seg-offset > segment-size
+             move 'Y' to segment-flags (seg-offset)
+           end-perform
+
+           perform varying base-idx from 1 by 1
+                   until base-idx > base-primes-count
+             perform mark-segment-for-base-prime
+           end-perform
+
+           perform varying seg-offset from 1 by 1
+                   until seg-offset > segment-size
+                      or sieve-is-stopped
+             compute tmp = segment-low + seg-offset - 1
+             if tmp > segment-high
+               exit perform
+             end-if
+             if segment-flags (seg-offset) = 'Y'
+               move tmp to found-prime
+               perform process-prime
+             end-if
+           end-perform
+
+           compute segment-low = segment-high + 1.
+
+      * Mark every multiple of one base prime that falls inside the
+      * current window.
+       mark-segment-for-base-prime.
+           move base-primes-list (base-idx) to p
+           compute tmp = p * p
+           if tmp < segment-low
+             divide segment-low by p giving q
+             compute first-multiple = q * p
+             if first-multiple < segment-low
+               add p to first-multiple
+             end-if
+           else
+             move tmp to first-multiple
+           end-if
+
+           perform varying q from first-multiple by p
+                   until q > segment-high
+             compute seg-offset = q - segment-low + 1
+             move 'N' to segment-flags (seg-offset)
+           end-perform.
