@@ -14,29 +14,163 @@
       * Find the product abc.
       *
       * 31875000
+      *
+      * 08 August 2026 - Appends the result to RESULTLEDGER instead of
+      * only DISPLAYing it.
+      *
+      * 08 August 2026 - The perimeter (previously fixed at 1000) now
+      * comes from a control card (control-param-1); defaults to 1000.
+      * Every matching triplet is now DISPLAYed as it is found, not
+      * just the first, and the total count is DISPLAYed at the end
+      * and carried in rr-parameters - a perimeter other than 1000 can
+      * have more than one Pythagorean triplet, or none at all.
+      *
+      * 09 August 2026 - perimeter-sum and the a/b/c loop variables
+      * were pic 9(6), so a control-param-1 above 999999 (control-
+      * param-1 itself is pic 9(9)) silently truncated to its low six
+      * digits instead of being honored or rejected.  Widened to pic
+      * 9(9), matching the control-card field it comes from.
+      *
+      * 09 August 2026 - The nested triplet search is now its own
+      * paragraph, find-triplets, taking perimeter-sum in and leaving
+      * triplet-count/first-product behind it; control-param-5
+      * switches on a trace-mode run that PERFORMs it again first
+      * against the problem statement's own worked example (perimeter
+      * 12 gives the single triplet 3,4,5, product 60) and DISPLAYs
+      * the comparison before the real run.
        identification division.
        program-id. euler-problem-009.
 
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+
        data division.
+       file section.
+           copy control-card-fd.
+           copy run-result-fd.
+
        working-storage section.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+       01 perimeter-sum       pic 9(9) usage comp-5 value 1000.
        01 loop-variables.
-         02 a                   pic 9(4) usage comp-5.
-         02 b                   pic 9(4) usage comp-5.
-         02 c                   pic 9(4) usage comp-5.
+         02 a                   pic 9(9) usage comp-5.
+         02 b                   pic 9(9) usage comp-5.
+         02 c                   pic 9(9) usage comp-5.
        01 result-value.
-         02 product             pic 9(8) usage comp-5.
+         02 product             pic 9(18) usage comp-5.
+         02 first-product       pic 9(18) usage comp-5 value 0.
+         02 triplet-count       pic 9(6) usage comp-5 value 0.
+       01 sum-edit             pic z(8)9.
+       01 count-edit           pic z(5)9.
+       01 sum-text             pic x(10).
+       01 count-text           pic x(10).
+       01 trace-mode-switch    pic x value 'N'.
+         88 trace-mode-is-on    value 'Y'.
+       01 trace-saved-perimeter-sum pic 9(9) usage comp-5.
 
        procedure division.
+           move "euler-problem-009" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           move perimeter-sum to control-param-1
+           move trace-mode-switch to control-param-5
+           perform read-control-card
+           move control-param-1 to perimeter-sum
+           move control-param-5 to trace-mode-switch
+
+           if trace-mode-is-on
+             perform run-worked-example
+           end-if
 
        main.
-           perform varying a from 1 by 1 until a > 998
-             perform varying b from a by 1 until b > 999
-               compute c = 1000 - a - b
+           perform find-triplets
+
+           display "triplets found: " triplet-count
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-009" to rr-program-id
+           move perimeter-sum to sum-edit
+           move function trim(sum-edit) to sum-text
+           move triplet-count to count-edit
+           move function trim(count-edit) to count-text
+           move spaces to rr-parameters
+           string
+               "sum="                delimited by size
+               sum-text              delimited by size
+               " found="             delimited by size
+               count-text            delimited by size
+             into rr-parameters
+           end-string
+           move first-product to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+      * The documented answer (31875000) only holds for the default
+      * perimeter of 1000, which has exactly one triplet; any other
+      * perimeter, or a run that finds other than one triplet, has no
+      * known answer to reconcile against.
+           if perimeter-sum = 1000 and triplet-count = 1
+             move 31875000 to rr-numeric-edit
+             move rr-numeric-edit to rr-expected-result
+             if rr-actual-result = rr-expected-result
+               move 'P' to rr-pass-flag
+             else
+               move 'F' to rr-pass-flag
+             end-if
+           else
+             move spaces to rr-expected-result
+             move space to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
+
+      * Search for every Pythagorean triplet a < b < c with a + b + c
+      * = perimeter-sum, leaving triplet-count/first-product behind
+      * it, so run-worked-example can PERFORM this against a small
+      * perimeter-sum before the real run PERFORMs it again against
+      * the configured one.
+       find-triplets.
+           move 0 to triplet-count
+           move 0 to first-product
+           perform varying a from 1 by 1 until a > perimeter-sum - 2
+             perform varying b from a by 1
+                     until b > perimeter-sum - 1
+               compute c = perimeter-sum - a - b
                if (a * a + b * b = c * c) then
                  compute product = a * b * c
-                 display product
+                 display a " " b " " c " " product
+                 add 1 to triplet-count
+                 if triplet-count = 1
+                   move product to first-product
+                 end-if
                end-if
              end-perform
-           end-perform
+           end-perform.
+
+      * Runs the problem statement's own worked example (perimeter 12
+      * gives the single triplet 3,4,5, product 60) through
+      * find-triplets, then restores perimeter-sum so the real run is
+      * unaffected.
+       run-worked-example.
+           move perimeter-sum to trace-saved-perimeter-sum
+           move 12 to perimeter-sum
+           perform find-triplets
+           display "trace: triplet for perimeter 12, expected product "
+                   "60, got " first-product
+           move trace-saved-perimeter-sum to perimeter-sum.
 
-           stop run.
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
