@@ -0,0 +1,188 @@
+      * Number-to-English subroutine
+      *
+      * 09 August 2026
+      *
+      * Split out of euler-problem-017's generate-english paragraph the
+      * same way reverse-digits was split out of euler-problem-004 -
+      * its own PROGRAM-ID, callable via CALL, so any report that needs
+      * a number spelled out in words doesn't have to copy-paste the
+      * ones-raw/tens-raw tables again.  Unlike the original, which was
+      * only ever driven up to 1000, this spells out the full range of
+      * nte-number (pic 9(12), up to 999,999,999,999); numbers are
+      * broken into groups of three digits (units, thousands, millions,
+      * billions) and each group is spelled out the same way the
+      * original did for 1-999, with the appropriate scale word
+      * appended.
+      *
+      * Usage: call "number-to-english" using by content nte-number
+      *                                 by reference nte-words.
+      *
+      * 09 August 2026 - text-result/nte-words were only pic x(120),
+      * too short for the spelled-out form of the largest numbers
+      * pic 9(12) allows (the all-nines case alone runs past 140
+      * characters); append-character also had no check that
+      * text-position stayed within the field.  Both are widened to
+      * pic x(150), comfortably covering the full pic 9(12) range, and
+      * append-character now stops appending once text-result is full
+      * rather than writing past it.
+       identification division.
+       program-id. number-to-english.
+
+       environment division.
+       configuration section.
+       repository.
+           function length, trim intrinsic.
+
+       data division.
+       working-storage section.
+       01 numeric-strings.
+         02 ones-raw                    pic x(171) value
+           "one      " &
+           "two      " &
+           "three    " &
+           "four     " &
+           "five     " &
+           "six      " &
+           "seven    " &
+           "eight    " &
+           "nine     " &
+           "ten      " &
+           "eleven   " &
+           "twelve   " &
+           "thirteen " &
+           "fourteen " &
+           "fifteen  " &
+           "sixteen  " &
+           "seventeen" &
+           "eighteen " &
+           "nineteen ".
+         02 ones                redefines ones-raw
+           occurs 19 times              pic x(9).
+
+         02 tens-raw                    pic x(63) value
+           "ten    " &
+           "twenty " &
+           "thirty " &
+           "forty  " &
+           "fifty  " &
+           "sixty  " &
+           "seventy" &
+           "eighty " &
+           "ninety ".
+         02 tens                redefines tens-raw
+           occurs 9 times               pic x(7).
+
+       01 scale-words.
+         02 scale-word occurs 4 times pic x(10).
+
+       01 working-text.
+         02 word-buffer                 pic x(12).
+         02 word-length                 pic 999 comp-5.
+         02 work-character              pic x.
+         02 text-result                 pic x(150).
+         02 text-position               pic 999 comp-5.
+         02 i                           pic 999 comp-5.
+
+       01 max-text-length                 constant as 150.
+
+       01 numeric-work-values.
+         02 work-value                  pic 9999 comp-5.
+         02 group-value                  pic 9999 comp-5.
+         02 discarded                   pic 9999 comp-5.
+         02 full-number                 pic 9(12) comp-5.
+         02 group-index                 pic 9 comp-5.
+
+       linkage section.
+       01 nte-number                    pic 9(12) comp-5.
+       01 nte-words                     pic x(150).
+
+       procedure division
+           using nte-number, nte-words.
+
+       main-entry.
+           move nte-number to full-number
+           move spaces to text-result
+           move zero to text-position
+
+           move spaces to scale-word (1)
+           move "thousand" to scale-word (2)
+           move "million" to scale-word (3)
+           move "billion" to scale-word (4)
+
+           if full-number = 0
+             move "zero" to word-buffer
+             perform append-word
+           else
+             perform varying group-index from 4 by -1
+                     until group-index < 1
+               compute group-value =
+                   function mod (full-number /
+                       (1000 ** (group-index - 1)), 1000)
+               if group-value > 0
+                 move group-value to work-value
+                 perform generate-group-words
+                 if scale-word (group-index) is not equal to spaces
+                   move scale-word (group-index) to word-buffer
+                   perform append-word
+                 end-if
+               end-if
+             end-perform
+           end-if
+
+           subtract 1 from text-position
+           move text-result (1:text-position) to nte-words
+
+           exit program.
+
+      * Spell out work-value (0-999) into text-result, the same way
+      * euler-problem-017's generate-english used to.
+       generate-group-words.
+           if work-value >= 100
+             move ones (work-value / 100) to word-buffer
+             perform append-word
+
+             move 'hundred' to word-buffer
+             perform append-word
+
+             divide work-value by 100 giving discarded
+               remainder work-value
+
+             if work-value > 0
+               move 'and' to word-buffer
+               perform append-word
+             end-if
+           end-if.
+
+           if work-value >= 20 then
+             move tens (work-value / 10) to word-buffer
+             perform append-word
+
+             divide work-value by 10 giving discarded
+               remainder work-value
+           end-if.
+
+           if work-value >= 1 then
+             move ones (work-value) to word-buffer
+             perform append-word
+           end-if.
+
+      * Append the word in word-buffer to text-result, adjusting
+      * text-position appropriately.
+       append-word.
+           move length (trim (word-buffer))
+                 to word-length
+           perform varying i from 1 by 1 until i > word-length
+             move word-buffer (i:1) to work-character
+             perform append-character
+           end-perform
+           move space to work-character
+           perform append-character.
+
+       append-character.
+           if text-position >= max-text-length
+             exit paragraph
+           end-if
+           add 1 to text-position
+           move work-character to text-result (text-position:1).
+
+       end program number-to-english.
