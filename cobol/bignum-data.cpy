@@ -0,0 +1,43 @@
+      * Shared "bignum" representation for problems that only need the
+      * digit sum (or similar digit-level inspection) of a product too
+      * large for an ordinary numeric field - 2^1000, 100!, and the
+      * like.  The number is held in base 10000, "little-endian"
+      * (bignum-cell (1) is the least-significant four decimal
+      * digits), which keeps the multiply-by-a-small-number loop's
+      * intermediate product (9999 * 9999 + carry) comfortably inside
+      * a comp-5 field.
+      *
+      * To use: COPY this into WORKING-STORAGE and bignum-procedure.cpy
+      * into PROCEDURE DIVISION.  PERFORM initialize-bignum once, then
+      * PERFORM multiply-bignum-by-factor once per factor with
+      * bignum-factor set to the multiplier beforehand, then PERFORM
+      * sum-bignum-digits to leave the decimal digit sum in
+      * bignum-digit-sum.  A caller that also wants to know how many
+      * of each decimal digit (0-9) went into the number can PERFORM
+      * compute-digit-frequency, which leaves the counts in
+      * bignum-digit-freq (1) for digit 0 through bignum-digit-freq
+      * (10) for digit 9.
+      *
+      * bignum-cell-count cells of four decimal digits each gives
+      * 400 decimal digits of headroom, comfortably past 2^1000's 302
+      * digits and 100!'s 158 digits with room for a control card to
+      * ask for a larger exponent or factorial before overflowing.
+       01 bignum-cell-count        constant as 100.
+       01 bignum-data.
+         02 bignum-cell            pic 9(4) comp-5
+           occurs bignum-cell-count times.
+       01 bignum-factor            pic 9(9) comp-5.
+       01 bignum-carry             pic 9(9) comp-5.
+       01 bignum-temp              pic 9(9) comp-5.
+       01 bignum-i                 pic 999  comp-5.
+       01 bignum-j                 pic 999  comp-5.
+       01 bignum-digit-sum         pic 9(9) comp-5.
+       01 bignum-digit-group.
+         02 bignum-digit-value     pic 9(4) display.
+         02 bignum-digit redefines bignum-digit-value
+           occurs 4 times             pic 9 display.
+       01 bignum-digit-freq-table.
+         02 bignum-digit-freq      pic 9(9) comp-5
+           occurs 10 times value 0.
+       01 bignum-top-cell          pic 999  comp-5.
+       01 bignum-digit-start       pic 9    comp-5.
