@@ -17,24 +17,104 @@
       *
       * 871198282
       *
+      * 08 August 2026 - The names file was hardcoded to
+      * "../haskell/names.txt"; it is now read from a control card
+      * (control-param-4), defaulting to that same path when no
+      * control card is supplied, so a new year's extract can be
+      * pointed to without a recompile.
+      *
+      * 08 August 2026 - Appends the result to RESULTLEDGER instead of
+      * only DISPLAYing it.
+      *
+      * 09 August 2026 - names-file previously had no FILE STATUS
+      * clause at all, so a missing or unreadable names file (a bad
+      * control-param-4, or the standard names.txt simply not being on
+      * hand) abended the run instead of failing cleanly.  process-file
+      * now checks the status right after OPEN and stops with a
+      * message and a nonzero return-code instead.
+      *
+      * 09 August 2026 - names-table is a fixed-size table sized for
+      * exactly number-of-names entries; a names-file with more rows
+      * than that would have quietly walked name-count past the end of
+      * the table, and one with fewer left the unused tail entries
+      * uninitialized going into SORT (harmless only because the
+      * standard names.txt extract happens to be exactly
+      * number-of-names long).  name-start now stops adding new names
+      * once the table is full, and unused tail entries are
+      * initialized to HIGH-VALUE before the file is read so they sort
+      * to the end of the table, after every real name, instead of
+      * corrupting compute-total's "first name-count entries" scan.
+      * The actual count found is compared against number-of-names and
+      * a mismatch is DISPLAYed as a warning either way.
+      *
+      * 09 August 2026 - The list can now be sorted descending as well
+      * as ascending (control-param-2, default 0 for ascending, 1 for
+      * descending), and the control-param-1 highest- and
+      * lowest-scoring names are written to NAMESCOREREPORT as a
+      * byproduct, so a reviewer can see which names actually drove
+      * the total without re-deriving it from the raw names file.
+      *
+      * 09 August 2026 - names-file is read one character at a time
+      * because the extract is one long quoted, comma-separated line
+      * rather than one name per line, so BLOCK CONTAINS and RECORD
+      * CONTAINS are what actually govern how much of it is read at
+      * once; both are COBOL literal-only clauses (a data-name there
+      * is a compile error, and switching to RECORD IS VARYING
+      * DEPENDING ON so a control card could size it at run time only
+      * works against a file carrying COBOL's own variable-record
+      * headers, which a plain-text names.txt does not), so neither
+      * can be made control-card configurable.  What name-add never
+      * checked, though, was the other "record size" this read
+      * depends on - the fixed eleven-character width of each name
+      * entry in the table.  A names-file extract with a name longer
+      * than that would have kept incrementing name-position past the
+      * end of the field, silently corrupting whatever comes after it
+      * in the table.  max-name-length (control-param-3, capped at the
+      * field's physical name-field-width of 11) now bounds name-add,
+      * discarding any extra characters past the configured width with
+      * a one-time warning instead of overrunning the field.
        identification division.
        program-id. euler-problem-022.
 
        environment division.
+       configuration section.
+       repository.
+           function trim intrinsic.
        input-output section.
        file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
            select names-file
-             assign to "../haskell/names.txt"
-             organization record binary sequential.
+             assign to dynamic names-file-path
+             organization record binary sequential
+             file status names-file-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+           select name-score-report-file assign to "NAMESCOREREPORT"
+               organization line sequential
+               file status name-score-report-status.
 
        data division.
        file section.
+           copy control-card-fd.
        fd names-file
            block contains 8192 characters
            record contains 1 characters.
        01 name-character pic x.
+           copy run-result-fd.
+       fd  name-score-report-file
+           label records are omitted.
+       01 name-score-report-line   pic x(80).
        working-storage section.
+           copy control-card.
+           copy run-result.
+           copy report-header.
 
+       01 names-file-path    pic x(60) value
+           "../haskell/names.txt".
+       01 names-file-status  pic xx.
        01 number-of-names constant as 5163.
        01 name-buffers.
          02 names
@@ -48,16 +128,131 @@
          02 temp-value        pic 9(6) comp-5.
          02 total             pic 9(9) comp-5 value 0.
          02 pos               pic 9(6).
+       01 table-full-switch  pic x value 'N'.
+         88 names-table-is-full value 'Y'.
+       01 name-field-width constant as 11.
+       01 max-name-length    pic 9(2) comp-5 value 11.
+       01 name-too-long-switch pic x value 'N'.
+         88 name-too-long-warned value 'Y'.
+       01 last-name-switch    pic x value 'N'.
+         88 finishing-last-name value 'Y'.
+       01 name-score-report-status pic xx.
+       01 sort-direction      pic 9 value 0.
+         88 sort-is-descending value 1.
+       01 report-count        pic 9(9) value 10.
+       01 position-score.
+         02 score-at occurs number-of-names times pic 9(9) comp-5.
+       01 position-reported.
+         02 reported-at occurs number-of-names times pic x.
+       01 rank-pos             pic 9(6) comp-5.
+       01 best-pos             pic 9(6) comp-5.
+       01 best-score           pic 9(9) comp-5.
+       01 best-pos-edit        pic z(5)9.
+       01 best-score-edit      pic z(8)9.
+       01 unused-slot-filler   pic x(11).
 
        procedure division.
+           move "euler-problem-022" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
 
+           move report-count to control-param-1
+           move sort-direction to control-param-2
+           move max-name-length to control-param-3
+           move names-file-path to control-param-4
+           perform read-control-card
+
+      * Cap the raw, wide control-param-3 before narrowing it into
+      * max-name-length, a one-byte comp-5 field - capping afterward
+      * would let an oversized value (e.g. 256) wrap around to
+      * something that looks safely within range (zero) and slip
+      * past the check, leaving max-name-length at zero and name-add
+      * never appending a single character to any name.
+           if control-param-3 > name-field-width
+             display "euler-problem-022: capping max-name-length at "
+                     name-field-width
+             move name-field-width to control-param-3
+           end-if
+
+           move control-param-1 to report-count
+           move control-param-2 to sort-direction
+           move control-param-3 to max-name-length
+           if control-param-4 is not equal to spaces
+             move control-param-4 to names-file-path
+           end-if
+
+      * An unused slot must sort to whichever end of the table is
+      * past name-count: HIGH-VALUE for an ascending sort, LOW-VALUE
+      * for a descending one.
+           if sort-is-descending
+             move low-value to unused-slot-filler
+           else
+             move high-value to unused-slot-filler
+           end-if
+           perform initialize-name-table
            move 0 to name-count.
            perform process-file.
-           subtract 1 from name-count.
-           sort names on ascending key name.
-           perform compute-total.
-           display total
-           stop run.
+
+           move "euler-problem-022" to rr-program-id
+           move spaces to rr-parameters
+
+           if names-file-status is not equal to "00"
+             display "names-file open failed, file status "
+                     names-file-status ", path was "
+                     function trim (names-file-path)
+             move spaces to rr-actual-result
+             move spaces to rr-expected-result
+             move space to rr-pass-flag
+             move 16 to return-code
+           else
+      * name-count already holds the true number of names read -
+      * name-ending no longer opens a slot for a name that doesn't
+      * exist on its final, end-of-file-triggered call (see name-ending
+      * below), so there is no trailing blank slot left to correct for
+      * here; the unused tail of the table, if any, is exactly what
+      * initialize-name-table already set it to.
+             if name-count is not equal to number-of-names
+               display "euler-problem-022: names-file held "
+                       name-count " names, table is sized for "
+                       number-of-names
+             end-if
+             if sort-is-descending
+               sort names on descending key name
+             else
+               sort names on ascending key name
+             end-if
+             perform compute-total
+             display total
+             perform write-name-score-report
+
+             move total to rr-numeric-edit
+             move rr-numeric-edit to rr-actual-result
+      * The documented answer (871198282) only holds for the standard
+      * names.txt extract sorted ascending, as the problem defines it;
+      * a control card pointing at a different file, or asking for the
+      * descending order, has no known answer to reconcile against.
+             if names-file-path = "../haskell/names.txt"
+               and not sort-is-descending
+               move 871198282 to rr-numeric-edit
+               move rr-numeric-edit to rr-expected-result
+               if rr-actual-result = rr-expected-result
+                 move 'P' to rr-pass-flag
+               else
+                 move 'F' to rr-pass-flag
+               end-if
+             else
+               move spaces to rr-expected-result
+               move space to rr-pass-flag
+             end-if
+           end-if
+
+           perform format-report-footer
+           display report-footer-line
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
 
        compute-total.
            perform varying pos from 1 by 1 until pos > name-count
@@ -66,13 +261,106 @@
       D      display pos, ' ',
       D        name (pos), ' ', name-value (pos), ' ', temp-value
              add temp-value to total
+             move temp-value to score-at (pos)
 
            end-perform.
 
+      * Byproduct report: the control-param-1 highest- and
+      * lowest-scoring names in the list just totaled, in whichever
+      * order (ascending/descending) it was sorted.  Selection is by
+      * repeated max/min scan rather than a second SORT, since
+      * report-count is expected to be small next to name-count.
+       write-name-score-report.
+           if report-count = 0
+             exit paragraph
+           end-if
+
+           move "00" to name-score-report-status
+           open output name-score-report-file
+           move report-header-line to name-score-report-line
+           write name-score-report-line
+
+           move spaces to name-score-report-line
+           string "highest " report-count " name scores:"
+             delimited by size
+             into name-score-report-line
+           end-string
+           write name-score-report-line
+
+           perform varying pos from 1 by 1 until pos > name-count
+             move 'N' to reported-at (pos)
+           end-perform
+           perform varying rank-pos from 1 by 1
+                   until rank-pos > report-count
+                      or rank-pos > name-count
+             perform find-highest-unreported
+             perform write-one-score-line
+           end-perform
+
+           move spaces to name-score-report-line
+           string "lowest " report-count " name scores:"
+             delimited by size
+             into name-score-report-line
+           end-string
+           write name-score-report-line
+
+           perform varying pos from 1 by 1 until pos > name-count
+             move 'N' to reported-at (pos)
+           end-perform
+           perform varying rank-pos from 1 by 1
+                   until rank-pos > report-count
+                      or rank-pos > name-count
+             perform find-lowest-unreported
+             perform write-one-score-line
+           end-perform
+
+           move report-footer-line to name-score-report-line
+           write name-score-report-line
+
+           close name-score-report-file.
+
+       find-highest-unreported.
+           move 0 to best-pos
+           move 0 to best-score
+           perform varying pos from 1 by 1 until pos > name-count
+             if reported-at (pos) is not equal to 'Y'
+               if best-pos = 0 or score-at (pos) > best-score
+                 move pos to best-pos
+                 move score-at (pos) to best-score
+               end-if
+             end-if
+           end-perform
+           move 'Y' to reported-at (best-pos).
+
+       find-lowest-unreported.
+           move 0 to best-pos
+           move 0 to best-score
+           perform varying pos from 1 by 1 until pos > name-count
+             if reported-at (pos) is not equal to 'Y'
+               if best-pos = 0 or score-at (pos) < best-score
+                 move pos to best-pos
+                 move score-at (pos) to best-score
+               end-if
+             end-if
+           end-perform
+           move 'Y' to reported-at (best-pos).
+
+       write-one-score-line.
+           move spaces to name-score-report-line
+           move best-pos to best-pos-edit
+           move best-pos-edit to name-score-report-line (1:6)
+           move name (best-pos) to name-score-report-line (10:11)
+           move best-score to best-score-edit
+           move best-score-edit to name-score-report-line (25:9)
+           write name-score-report-line.
+
        process-file.
            perform name-start
 
            open input names-file
+           if names-file-status is not equal to "00"
+             exit paragraph
+           end-if
 
            perform forever
              read names-file
@@ -87,28 +375,82 @@
                  perform name-add
              end-evaluate
            end-perform
+           move 'Y' to last-name-switch
            perform name-ending
 
            close names-file.
 
+      * initialize-name-table fills every slot with HIGH-VALUE before
+      * any name is read, so a names-file with fewer than
+      * number-of-names rows leaves its unused tail entries sorting
+      * to the end of the table (after every real name) instead of
+      * carrying uninitialized bytes into the SORT that compute-total
+      * relies on reading as the first name-count real entries.
+       initialize-name-table.
+           perform varying name-count from 1 by 1
+                   until name-count > number-of-names
+             move unused-slot-filler to name (name-count)
+             move zero to name-value (name-count)
+           end-perform.
+
        name-start.
            move 0 to name-position
-           add 1 to name-count
-           if name-count < number-of-names then
+           if name-count < number-of-names
+             add 1 to name-count
+      * Blank this slot with spaces before it is filled one character
+      * at a time by name-add - the one case where that leaves a
+      * spurious blank slot (the name-start call just past the very
+      * last real name, which never gets any characters) is cleaned
+      * up separately once process-file finishes and the true
+      * name-count is known.
              move spaces to name (name-count)
              move zero to name-value (name-count)
+           else
+             if not names-table-is-full
+               move 'Y' to table-full-switch
+               display "euler-problem-022: names-file has more than "
+                       number-of-names " names, discarding the rest"
+             end-if
            end-if.
 
+      * Bounded by max-name-length rather than adding to name-position
+      * unconditionally - a name longer than that would otherwise keep
+      * writing past the end of this entry's field and into whatever
+      * table entry comes after it.
        name-add.
-           add 1 to name-position
-           move name-character
-             to names (name-count) (name-position:1).
+           if not names-table-is-full
+             if name-position < max-name-length
+               add 1 to name-position
+               move name-character
+                 to names (name-count) (name-position:1)
+             else
+               if not name-too-long-warned
+                 move 'Y' to name-too-long-switch
+                 display "euler-problem-022: a name longer than "
+                         max-name-length
+                         " characters was found, extra characters "
+                         "discarded"
+               end-if
+             end-if
+           end-if.
 
+      * Every comma inside the file calls this to close out the name
+      * just finished and open the next slot via name-start; the one
+      * call from process-file after the read loop hits end-of-file
+      * (with last-name-switch set) only needs to close out the final
+      * name already sitting in the table - there is no next name to
+      * open a slot for, so name-start is skipped for that call, which
+      * would otherwise advance name-count one past the last real name
+      * and report a bogus overflow on an exact-fit names-file.
        name-ending.
-           perform compute-name-value
-      D    display 'Name: ', name-value (name-count), ' ',
-      D     function trim(name (name-count), trailing)
-           perform name-start.
+           if not names-table-is-full
+             perform compute-name-value
+      D      display 'Name: ', name-value (name-count), ' ',
+      D       function trim(name (name-count), trailing)
+           end-if
+           if not finishing-last-name
+             perform name-start
+           end-if.
 
        compute-name-value.
            perform varying sub-pos from 1 by 1
@@ -124,3 +466,7 @@
              end-evaluate
 
            end-perform.
+
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
