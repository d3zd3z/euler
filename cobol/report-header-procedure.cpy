@@ -0,0 +1,23 @@
+      * Procedure section for the shared report header/footer.  See
+      * report-header.cpy for the field a caller is expected to fill
+      * in (rh-program-id) before PERFORMing format-report-header.
+       format-report-header.
+           move function current-date to rh-current-date-time
+           move spaces to report-header-line
+           string "=== " delimited by size
+                  rh-program-id delimited by size
+                  " run " delimited by size
+                  rh-cdt-date delimited by size
+                  " " delimited by size
+                  rh-cdt-time delimited by size
+                  " ===" delimited by size
+             into report-header-line
+           end-string.
+
+       format-report-footer.
+           move spaces to report-footer-line
+           string "=== end " delimited by size
+                  rh-program-id delimited by size
+                  " ===" delimited by size
+             into report-footer-line
+           end-string.
