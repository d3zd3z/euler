@@ -0,0 +1,14 @@
+      * Read one control card, if one is available, overlaying the
+      * caller's defaults in control-fields.
+       read-control-card.
+           move "00" to control-status
+           open input control-file
+           if control-status = "00"
+             read control-file
+               at end
+                 continue
+               not at end
+                 move control-record to control-fields
+             end-read
+             close control-file
+           end-if.
