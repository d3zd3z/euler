@@ -0,0 +1,245 @@
+      * Batch driver
+      *
+      * 08 August 2026
+      *
+      * Runs the whole euler-problem-nnn suite (001 through 022) as one
+      * job stream, instead of compiling and invoking each program by
+      * hand.  Each problem program is CALLed in turn (they GOBACK
+      * rather than STOP RUN, so control returns here between steps)
+      * and a one-line consolidated report is displayed once the whole
+      * stream has finished.
+      *
+      * This program only confirms that each step was reached; turning
+      * that into a real pass/fail against the documented answers is
+      * handled by the reconciliation report once the run-result ledger
+      * is in place.
+      *
+      * 08 August 2026 - Appends euler-answer-check as a final step, so
+      * the reconciliation report is refreshed automatically at the end
+      * of every batch run.
+      *
+      * 09 August 2026 - Times the whole stream with the same
+      * start-run-timer/stop-run-timer pair every individual program
+      * now uses, and appends its own RESULTLEDGER row (rr-actual-result
+      * is the step count, not an answer to reconcile) so the overnight
+      * batch window itself shows up in the ledger, not just each
+      * program's own elapsed time.
+      *
+      * 09 August 2026 - Checkpoints the step index to BATCHRESTART
+      * after every step completes, the same way euler-problem-014
+      * checkpoints its chain scan; if the stream is interrupted partway
+      * through, the next run resumes right after the last completed
+      * step instead of re-running everything from euler-problem-001.
+      * Cleared on a clean finish so the next overnight run starts from
+      * step 1 again.
+      *
+      * 09 August 2026 - RETURN-CODE was only ever displayed after each
+      * step's CALL, never looked at; a step that aborted partway
+      * through (the handful of fatal guards across the suite all
+      * move 16 to return-code and goback rather than risk continuing
+      * on bad data or an overrun table) went unnoticed unless someone
+      * read the scrolled-off display output.  run-one-step now tallies
+      * how many steps come back with a nonzero RETURN-CODE into
+      * steps-failed, show-summary reports it, and this program's own
+      * RETURN-CODE is set to that count when the stream finishes - the
+      * same "nonzero means this many things need a look" convention
+      * euler-answer-check already uses for its own RETURN-CODE, rather
+      * than a single pass/fail sentinel that can't say how many steps
+      * were affected.
+      *
+      * 09 August 2026 - Each step-table entry now carries a job class:
+      * class 1 is every problem program, all of which are independent
+      * of one another (none of them reads a file another step writes)
+      * and so could be fanned out across separate initiators on a
+      * shop that runs job classes in parallel; class 2 is
+      * euler-answer-check, which has to run after every class 1 step
+      * has finished since it reconciles the ledger they all wrote.
+      * This single program still runs every step on one thread, in
+      * table order, the same as before - GnuCOBOL has no facility of
+      * its own for running CALLed programs concurrently, and this shop
+      * has no JCL initiator classes to hand the class 1 steps to - so
+      * show-summary now also breaks the step count down by class, to
+      * document which steps a multi-initiator scheduler could run
+      * side by side if this stream is ever split across one.
+      *
+      * 09 August 2026 - euler-prime-gen now runs first in the table
+      * instead of last, since euler-problem-007 reads its PRIMESFILE
+      * output when it is there rather than sieving its own copy;
+      * still left in class 1 along with every other problem program,
+      * since euler-problem-007 falls back to its own from-scratch
+      * sieve if PRIMESFILE isn't there yet, so the two stay safe to
+      * run in either order or side by side.
+       identification division.
+       program-id. euler-batch-driver.
+
+       environment division.
+       input-output section.
+       file-control.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+           select restart-file assign to "BATCHRESTART"
+               organization line sequential
+               file status batch-restart-status.
+
+       data division.
+       file section.
+           copy run-result-fd.
+       fd  restart-file
+           label records are omitted.
+       01 batch-restart-record.
+         02 batch-restart-step          pic 99.
+
+       working-storage section.
+           copy run-result.
+       01 step-table.
+         02 step-entry occurs 24 times pic x(20) value spaces.
+         02 step-class occurs 24 times pic 9     value 0.
+           88 step-is-independent   value 1.
+           88 step-is-dependent     value 2.
+       01 step-count               pic 99 comp-5 value 24.
+       01 i                        pic 99 comp-5.
+       01 start-step               pic 99 comp-5 value 1.
+       01 steps-completed          pic 99 comp-5 value 0.
+       01 class-1-steps            pic 99 comp-5 value 0.
+       01 class-2-steps            pic 99 comp-5 value 0.
+       01 steps-failed             pic 99 comp-5 value 0.
+       01 batch-restart-status     pic xx.
+       01 steps-failed-edit        pic z9.
+
+       procedure division.
+
+       main.
+           perform start-run-timer
+           perform build-step-table
+           perform load-checkpoint
+           perform run-one-step
+                   varying i from start-step by 1
+                   until i > step-count
+           perform clear-checkpoint
+           perform show-summary
+           perform stop-run-timer
+
+           move "euler-batch-driver" to rr-program-id
+           move steps-failed to steps-failed-edit
+           move spaces to rr-parameters
+           string "failed=" delimited by size
+                  steps-failed-edit delimited by size
+             into rr-parameters
+           end-string
+           move steps-completed to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+           move spaces to rr-expected-result
+           move space to rr-pass-flag
+           perform write-run-result
+
+           move steps-failed to return-code
+
+           goback.
+
+      * Fill in the names of the programs to run, in order.  This is a
+      * table so that adding a new problem to the stream only means
+      * adding another entry, rather than another paragraph.
+       build-step-table.
+           move "euler-prime-gen"    to step-entry (1)
+           move "euler-problem-001"  to step-entry (2)
+           move "euler-problem-003"  to step-entry (3)
+           move "euler-problem-004"  to step-entry (4)
+           move "euler-problem-005"  to step-entry (5)
+           move "euler-problem-006"  to step-entry (6)
+           move "euler-problem-007"  to step-entry (7)
+           move "euler-problem-009"  to step-entry (8)
+           move "euler-problem-010"  to step-entry (9)
+           move "euler-problem-011"  to step-entry (10)
+           move "euler-problem-014"  to step-entry (11)
+           move "euler-problem-015"  to step-entry (12)
+           move "euler-problem-016"  to step-entry (13)
+           move "euler-problem-017"  to step-entry (14)
+           move "euler-problem-018"  to step-entry (15)
+           move "euler-problem-019"  to step-entry (16)
+           move "euler-problem-020"  to step-entry (17)
+           move "euler-problem-021"  to step-entry (18)
+           move "euler-problem-022"  to step-entry (19)
+           move "euler-problem-067"  to step-entry (20)
+           move "euler-answer-check" to step-entry (21)
+           move spaces               to step-entry (22)
+           move spaces               to step-entry (23)
+           move spaces               to step-entry (24)
+           move 21                   to step-count
+
+           perform varying i from 1 by 1 until i > 20
+             move 1 to step-class (i)
+           end-perform
+           move 2 to step-class (21)
+           perform count-steps-by-class.
+
+      * Tally class-1/class-2 step counts for show-summary, now that
+      * build-step-table has filled in step-class for every entry.
+       count-steps-by-class.
+           move 0 to class-1-steps
+           move 0 to class-2-steps
+           perform varying i from 1 by 1 until i > step-count
+             if step-is-independent (i)
+               add 1 to class-1-steps
+             end-if
+             if step-is-dependent (i)
+               add 1 to class-2-steps
+             end-if
+           end-perform.
+
+       run-one-step.
+           if step-entry (i) is not equal to spaces
+             display "---- running " step-entry (i) " ----"
+             call step-entry (i)
+             display "---- " step-entry (i) " complete, return code "
+                     return-code " ----"
+             if return-code is not equal to zero
+               add 1 to steps-failed
+             end-if
+             add 1 to steps-completed
+             perform save-checkpoint
+           end-if.
+
+      * If BATCHRESTART holds a checkpoint from an earlier, interrupted
+      * run, pick the stream back up at the next step rather than
+      * starting over from euler-problem-001.
+       load-checkpoint.
+           move "00" to batch-restart-status
+           open input restart-file
+           if batch-restart-status = "00"
+             read restart-file
+               at end
+                 continue
+               not at end
+                 compute start-step = batch-restart-step + 1
+                 display "resuming batch stream at step " start-step
+             end-read
+             close restart-file
+           end-if.
+
+       save-checkpoint.
+           move i to batch-restart-step
+           open output restart-file
+           write batch-restart-record
+           close restart-file.
+
+      * A clean finish means there is nothing left to resume - clear
+      * the checkpoint so the next full run starts at step 1.
+       clear-checkpoint.
+           open output restart-file
+           close restart-file.
+
+       show-summary.
+           display " "
+           display "euler batch stream complete: "
+                   steps-completed " of " step-count " steps ran."
+           display "  class 1 (independent, parallel-eligible): "
+                   class-1-steps " steps"
+           display "  class 2 (depends on class 1 finishing):   "
+                   class-2-steps " steps"
+           display "  steps that came back with a nonzero "
+                   "return code: " steps-failed.
+
+           copy run-result-procedure.
+
+       end program euler-batch-driver.
