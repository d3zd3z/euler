@@ -9,6 +9,20 @@
       * What is the smallest positive number that is evenly divisible
       * by all of the numbers from 1 to 20?
       *
+      * 08 August 2026 - The upper bound of the range (previously fixed
+      * at 20) is now taken from a control card (control-param-1).
+      *
+      * 09 August 2026 - Once the LCM is known, factorize-lcm does a
+      * from-scratch trial-division factorization of it and writes
+      * each prime/power that went into it to LCMFACTORREPORT, so the
+      * answer can be shown as its own work instead of a bare number.
+      *
+      * 09 August 2026 - The accumulation loop is now its own
+      * paragraph, compute-lcm, taking upper-bound in and leaving
+      * accumulator behind it; control-param-5 switches on a
+      * trace-mode run that PERFORMs it again first against the
+      * problem statement's own worked example (the LCM of 1 to 10 is
+      * 2520) and DISPLAYs the comparison before the real run.
        identification division.
        program-id. euler-problem-005.
 
@@ -16,9 +30,31 @@
        configuration section.
        repository.
            function mod intrinsic.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+           select factor-report-file assign to "LCMFACTORREPORT"
+               organization line sequential
+               file status factor-report-status.
 
        data division.
+       file section.
+           copy control-card-fd.
+           copy run-result-fd.
+       fd  factor-report-file
+           label records are omitted.
+       01 factor-report-line pic x(80).
+
        working-storage section.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+       01 upper-bound    usage binary-long value 20.
        01 a             usage binary-long.
        01 b             usage binary-long.
        01 counter       usage binary-long.
@@ -27,18 +63,97 @@
 
        01 result        pic z(9)9.
 
+       01 factor-report-status   pic xx.
+       01 factor-remaining       usage binary-long.
+       01 factor-divisor         usage binary-long.
+       01 factor-power           usage binary-long.
+       01 factor-count           pic 99 comp-5 value 0.
+       01 factor-table-max       constant as 30.
+       01 factor-table.
+         02 factor-entry occurs 30 times.
+           03 factor-prime       usage binary-long.
+           03 factor-exponent    usage binary-long.
+       01 factor-table-full-switch pic x value 'N'.
+         88 factor-table-is-full    value 'Y'.
+       01 new-factor-prime        usage binary-long.
+       01 new-factor-exponent     usage binary-long.
+       01 factor-index           pic 99 comp-5.
+       01 factor-edit-1          pic z(9)9.
+       01 factor-edit-2          pic z(9)9.
+       01 trace-mode-switch      pic x value 'N'.
+         88 trace-mode-is-on      value 'Y'.
+       01 trace-saved-upper-bound usage binary-long.
+
        procedure division.
+           move "euler-problem-005" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
 
-           move 1 to accumulator
+           move upper-bound to control-param-1
+           move trace-mode-switch to control-param-5
+           perform read-control-card
+           move control-param-1 to upper-bound
+           move control-param-5 to trace-mode-switch
 
-           perform loop-body
-                   varying counter from 2 by 1
-                   until counter > 20
+           if trace-mode-is-on
+             perform run-worked-example
+           end-if
+
+           perform compute-lcm
 
            move accumulator to result
            display result
 
-           stop run.
+           perform factorize-lcm
+           perform write-factor-report
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-005" to rr-program-id
+           move upper-bound to rr-numeric-edit
+           move rr-numeric-edit to rr-parameters
+           move accumulator to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+      * The documented answer (232792560) only holds for the default
+      * upper-bound of 20; a control card asking for a different range
+      * has no known answer to reconcile against.
+           if upper-bound = 20
+             move 232792560 to rr-numeric-edit
+             move rr-numeric-edit to rr-expected-result
+             if rr-actual-result = rr-expected-result
+               move 'P' to rr-pass-flag
+             else
+               move 'F' to rr-pass-flag
+             end-if
+           else
+             move spaces to rr-expected-result
+             move space to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
+
+      * Accumulate the LCM of 1..upper-bound into accumulator, so
+      * run-worked-example can PERFORM this against a small
+      * upper-bound before the real run PERFORMs it again against the
+      * configured one.
+       compute-lcm.
+           move 1 to accumulator
+           perform loop-body
+                   varying counter from 2 by 1
+                   until counter > upper-bound.
+
+      * Runs the problem statement's own worked example (the LCM of 1
+      * to 10 is 2520) through compute-lcm, then restores upper-bound
+      * so the real run is unaffected.
+       run-worked-example.
+           move upper-bound to trace-saved-upper-bound
+           move 10 to upper-bound
+           perform compute-lcm
+           display "trace: lcm(1..10), expected 2520, got " accumulator
+           move trace-saved-upper-bound to upper-bound.
 
       * Loop, with counter running through the loop.
        loop-body.
@@ -55,3 +170,105 @@
                    move b to a
                    move temp to b
            end-perform.
+
+      * Trial-division factorization of the final LCM, independent of
+      * the GCD accumulator above - this is what drives the LCM
+      * figure, not how it was computed.
+      *
+      * 09 August 2026 - factor-table only holds factor-table-max (30)
+      * entries, but upper-bound (and so the number of distinct primes
+      * the LCM can have) is operator-settable with no upper limit of
+      * its own - an upper-bound of 127 or more already needs a 31st
+      * entry.  factor-count is now capped against factor-table-max
+      * (with a one-time warning), the same pattern used elsewhere in
+      * this suite for an operator-settable value against a fixed
+      * table - compute-lcm's own accumulator, and so the documented
+      * answer, is unaffected either way, since only the factor report
+      * reads this table.
+       factorize-lcm.
+           move accumulator to factor-remaining
+           move 2 to factor-divisor
+           move 0 to factor-count
+           move 'N' to factor-table-full-switch
+
+           perform until factor-divisor * factor-divisor
+                   > factor-remaining
+             move 0 to factor-power
+             perform until
+                 function mod (factor-remaining, factor-divisor)
+                   is not equal to 0
+               divide factor-remaining by factor-divisor
+                   giving factor-remaining
+               add 1 to factor-power
+             end-perform
+             if factor-power > 0
+               move factor-divisor to new-factor-prime
+               move factor-power to new-factor-exponent
+               perform add-factor-entry
+             end-if
+             add 1 to factor-divisor
+           end-perform
+
+           if factor-remaining > 1
+             move factor-remaining to new-factor-prime
+             move 1 to new-factor-exponent
+             perform add-factor-entry
+           end-if.
+
+      * Record one prime/exponent pair (left in new-factor-prime and
+      * new-factor-exponent by the caller) in factor-table, unless it
+      * is already full, in which case the rest of the factorization
+      * is still correct but stops being reported - warned once, not
+      * once per discarded factor.
+       add-factor-entry.
+           if factor-count < factor-table-max
+             add 1 to factor-count
+             move new-factor-prime to factor-prime (factor-count)
+             move new-factor-exponent to factor-exponent (factor-count)
+           else
+             if not factor-table-is-full
+               move 'Y' to factor-table-full-switch
+               display "euler-problem-005: more than " factor-table-max
+                       " distinct prime factors, discarding the rest "
+                       "from the factor report"
+             end-if
+           end-if.
+
+       write-factor-report.
+           move "00" to factor-report-status
+           open output factor-report-file
+
+           perform format-report-header
+           move report-header-line to factor-report-line
+           write factor-report-line
+
+           move spaces to factor-report-line
+           move upper-bound to factor-edit-1
+           string "prime factorization of lcm(1.." delimited by size
+                  factor-edit-1 delimited by size
+                  ")" delimited by size
+             into factor-report-line
+           end-string
+           write factor-report-line
+
+           perform write-one-factor-line
+                   varying factor-index from 1 by 1
+                   until factor-index > factor-count
+
+           close factor-report-file.
+
+       write-one-factor-line.
+           move spaces to factor-report-line
+           move factor-prime (factor-index) to factor-edit-1
+           move factor-exponent (factor-index) to factor-edit-2
+           string "  " delimited by size
+                  factor-edit-1 delimited by size
+                  " ^ " delimited by size
+                  factor-edit-2 delimited by size
+             into factor-report-line
+           end-string
+           write factor-report-line.
+
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
