@@ -33,80 +33,229 @@
       * grid?
       *
       * 70600674
+      *
+      * 08 August 2026 - Appends the result to RESULTLEDGER instead of
+      * only DISPLAYing it.
+      *
+      * 08 August 2026 - The grid was a literal embedded in this
+      * program's WORKING-STORAGE; it is now read from a data file
+      * (data/grid-011.txt, one row per line, values space-separated),
+      * whose path comes from a control card (control-param-4) the
+      * same way euler-problem-022's names file does, defaulting to
+      * that same path when no control card is supplied.
+      *
+      * 08 August 2026 - Grid size (control-param-1, default 20) and
+      * run length (control-param-2, default 4) are now control-card
+      * values instead of hardcoded 20s and 4s, and the direction set
+      * is now a master table of all eight compass directions, of
+      * which the first direction-count (control-param-3, default 4)
+      * are tried - incidentally this also fixes the old fixed
+      * four-direction table, which repeated the down-right diagonal
+      * twice and never tried a straight vertical line; the new
+      * default four (right, down, down-right, down-left) correctly
+      * cover every horizontal, vertical and diagonal line exactly
+      * once given every cell is tried as a starting point, and still
+      * reproduce the documented 70600674 on the standard grid.
+      *
+      * 09 August 2026 - grid-size and direction-count had no bound
+      * check against the tables they index - problem-cells is only
+      * sized max-grid-size square, and direction-table only holds 8
+      * entries - so a control card asking for either past those
+      * limits would have walked off the end of the table.  Both are
+      * now capped (with a one-time warning) the same way
+      * euler-problem-022 caps max-name-length against its own table
+      * width.
        identification division.
        program-id. euler-problem-011.
 
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select grid-file
+               assign to dynamic grid-file-path
+               organization line sequential
+               file status grid-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+
        data division.
+       file section.
+           copy control-card-fd.
+       fd  grid-file
+           label records are omitted.
+       01 grid-line                 pic x(300).
+           copy run-result-fd.
+
        working-storage section.
-       01 table-source pic x(800) value
-              "0802229738150040007504050778521250779108" &
-              "4949994017811857608717409843694804566200" &
-              "8149317355791429937140675388300349133665" &
-              "5270952304601142692468560132567137023691" &
-              "2231167151676389419236542240402866331380" &
-              "2447326099034502447533537836842035171250" &
-              "3298812864236710263840675954706618386470" &
-              "6726206802621220956394396308409166499421" &
-              "2455580566739926971778789683148834896372" &
-              "2136230975007644204535140061339734313395" &
-              "7817532822753167159403800462161409535692" &
-              "1639054296353147555888240017542436298557" &
-              "8656004835718907054444374460215851541758" &
-              "1980816805944769287392138652177704895540" &
-              "0452088397359916079757321626267933279866" &
-              "8836688757622072034633674655123263935369" &
-              "0442167338253911249472180846293240627636" &
-              "2069364172302388346299698267598574043616" &
-              "2073352978319001743149714886811623570554" &
-              "0170547183515469169233486143520189196748".
-       01 problem-table redefines table-source.
-         02 problem-rows occurs 20 times.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+       01 grid-file-path    pic x(60) value "data/grid-011.txt".
+       01 grid-status              pic xx.
+       01 max-grid-size            constant as 100.
+       01 grid-size                pic 999 usage comp-5 value 20.
+       01 run-length               pic 99  usage comp-5 value 4.
+       01 direction-count          pic 9   usage comp-5 value 4.
+       01 problem-table.
+         02 problem-rows occurs max-grid-size times.
            03 problem-cells             pic 99 usage display
-                occurs 20 times.
+                occurs max-grid-size times.
        01 iteration-values.
          02 i                   pic 99 usage comp-5.
-         02 y                   pic 99 usage comp-5.
-         02 yy                  pic 99 usage comp-5.
-         02 x                   pic 99 usage comp-5.
-         02 xx                  pic 99 usage comp-5.
+         02 step-number         pic 99 usage comp-5.
+         02 y                   pic 999 usage comp-5.
+         02 yy                  pic 999 usage comp-5.
+         02 x                   pic 999 usage comp-5.
+         02 xx                  pic 999 usage comp-5.
          02 dx                  pic s9 usage comp-5.
          02 dy                  pic s9 usage comp-5.
+         02 grid-pointer        pic 999 usage comp-5.
        01 product-values.
-         02 product             pic 9(8) usage comp-5.
-         02 largest-product     pic 9(8) usage comp-5
+         02 product             pic 9(18) usage comp-5.
+         02 largest-product     pic 9(18) usage comp-5
              value 0.
 
-      * The table of directions.
+      * The master table of all eight compass directions.  The first
+      * four (right, down, down-right, down-left) are enough to cover
+      * every line through every cell exactly once; the remaining four
+      * are their mirrors, available when direction-count is widened
+      * past 4 for an explicit (if redundant) full compass sweep.
        01 direction-table.
          02 direction-source.
            03 filler            pic s9 usage comp-5 value 1.
+           03 filler            pic s9 usage comp-5 value 0.
+           03 filler            pic s9 usage comp-5 value 0.
            03 filler            pic s9 usage comp-5 value 1.
            03 filler            pic s9 usage comp-5 value 1.
-           03 filler            pic s9 usage comp-5 value 0.
            03 filler            pic s9 usage comp-5 value 1.
+           03 filler            pic s9 usage comp-5 value -1.
            03 filler            pic s9 usage comp-5 value 1.
+           03 filler            pic s9 usage comp-5 value -1.
+           03 filler            pic s9 usage comp-5 value 0.
+           03 filler            pic s9 usage comp-5 value 0.
+           03 filler            pic s9 usage comp-5 value -1.
+           03 filler            pic s9 usage comp-5 value -1.
+           03 filler            pic s9 usage comp-5 value -1.
            03 filler            pic s9 usage comp-5 value 1.
            03 filler            pic s9 usage comp-5 value -1.
          02 direction-values redefines direction-source.
-           03 direction occurs 4 times.
+           03 direction occurs 8 times.
              04 x-delta           pic s9 usage comp-5.
              04 y-delta           pic s9 usage comp-5.
-       01 first-thing pic s9 usage display.
-       01 second-thing redefines first-thing pic x.
 
        procedure division.
+           move "euler-problem-011" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           move grid-size to control-param-1
+           move run-length to control-param-2
+           move direction-count to control-param-3
+           move grid-file-path to control-param-4
+           perform read-control-card
+
+      * Cap the raw, wide control-param fields against the table
+      * limits before narrowing them into grid-size/direction-count -
+      * both are only two-byte comp-5 fields, so capping after the
+      * move would let an oversized control-param value (e.g. 65540)
+      * wrap around to something that looks safely within range and
+      * slip past the check entirely.
+           if control-param-1 > max-grid-size
+             display "euler-problem-011: capping grid-size at "
+                     max-grid-size
+             move max-grid-size to control-param-1
+           end-if
+           if control-param-3 > 8
+             display "euler-problem-011: capping direction-count at 8"
+             move 8 to control-param-3
+           end-if
+      * run-length also narrows into a two-byte comp-5 field below,
+      * and try-cell's own step-number loop runs it as a step count
+      * rather than a table subscript, but an unbounded run-length
+      * still needs the same pre-move cap - bounded here against
+      * max-grid-size, since a run longer than the grid itself can
+      * never fit starting from any cell.
+           if control-param-2 > max-grid-size
+             display "euler-problem-011: capping run-length at "
+                     max-grid-size
+             move max-grid-size to control-param-2
+           end-if
+
+           move control-param-1 to grid-size
+           move control-param-2 to run-length
+           move control-param-3 to direction-count
+           if control-param-4 is not equal to spaces
+             move control-param-4 to grid-file-path
+           end-if
 
        main.
 
+           perform load-grid
            perform try-each-direction
            display largest-product
 
-           stop run.
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-011" to rr-program-id
+           move spaces to rr-parameters
+           move largest-product to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+      * The documented answer (70600674) only holds for the standard
+      * 20x20 grid, run length 4, direction-count 4; anything else has
+      * no known answer to reconcile against.
+           if grid-file-path = "data/grid-011.txt"
+                   and grid-size = 20 and run-length = 4
+                   and direction-count = 4
+             move 70600674 to rr-numeric-edit
+             move rr-numeric-edit to rr-expected-result
+             if rr-actual-result = rr-expected-result
+               move 'P' to rr-pass-flag
+             else
+               move 'F' to rr-pass-flag
+             end-if
+           else
+             move spaces to rr-expected-result
+             move space to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
 
        computation section.
 
+      * Read the grid file one row at a time, unstringing each line's
+      * space-separated values into that row's cells.
+       load-grid.
+           open input grid-file
+           perform varying y from 1 by 1 until y > grid-size
+             read grid-file into grid-line
+               at end
+                 display "load-grid: grid file ended early"
+                 move 16 to return-code
+                 goback
+             end-read
+             perform decode-grid-line
+           end-perform
+           close grid-file.
+
+       decode-grid-line.
+           move 1 to grid-pointer
+           perform varying x from 1 by 1 until x > grid-size
+             unstring grid-line
+               delimited by ' '
+               into problem-cells (y, x)
+               with pointer grid-pointer
+             end-unstring
+           end-perform.
+
        try-each-direction.
-           perform varying i from 1 by 1 until i > 4
+           perform varying i from 1 by 1 until i > direction-count
              move x-delta (i) to dx
              move y-delta (i) to dy
       D      display dx " " dy
@@ -116,20 +265,22 @@
       * Scan the table using the specified dx and dy values to determine
       * the direction.
        try-direction.
-           perform varying y from 1 by 1 until y > 20
-             perform varying x from 1 by 1 until x > 20
+           perform varying y from 1 by 1 until y > grid-size
+             perform varying x from 1 by 1 until x > grid-size
                perform try-cell
              end-perform
            end-perform.
 
-      * Scan the 4- numbers at the given cell, in the direction
-      * specified by dx and dy
+      * Scan the run-length numbers at the given cell, in the
+      * direction specified by dx and dy
        try-cell.
            move x to xx
            move y to yy
            move 1 to product
-           perform 4 times
-             if xx < 1 or xx > 20 or yy < 1 or yy > 20
+           perform varying step-number from 1 by 1
+                   until step-number > run-length
+             if xx < 1 or xx > grid-size
+                     or yy < 1 or yy > grid-size
                exit paragraph
              end-if
 
@@ -148,3 +299,9 @@
        one-product.
            if product > largest-product
              move product to largest-product.
+
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
+
+       end program euler-problem-011.
