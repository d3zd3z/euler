@@ -25,11 +25,99 @@
       * one million.
       *
       * 837799
+      *
+      * 08 August 2026 - scan-all-chains now writes a restart record
+      * to RESTARTFILE at every checkpoint it already prints progress
+      * for, and reads it back at startup, so a run that abends partway
+      * through can resume from the last checkpoint instead of
+      * starting over at 1.
+      *
+      * 09 August 2026 - Keeps the control-param-1 longest chains seen,
+      * not just the single longest, and writes them to COLLATZREPORT
+      * ranked by chain length; the single-longest answer still comes
+      * from largest-chain-length/largest-chain-value exactly as
+      * before, so the documented answer check is unaffected.  The top
+      * list is carried in the checkpoint too, so resuming after an
+      * interruption still produces the same report a clean run would.
+      *
+      * 09 August 2026 - The scan range (previously a hardcoded 1 to
+      * 999999) now comes from control-param-2/control-param-3, same
+      * "defaults moved into the control-param before read-control-card"
+      * pattern as control-param-1's report-count above.  A checkpoint
+      * found on RESTARTFILE still takes priority over range-start, the
+      * same as it already took priority over the old hardcoded 1.  The
+      * documented answer check now also requires the range still be
+      * the problem's own 1 to 999999, since the 837799 answer is only
+      * defined for that range.
+      *
+      * 09 August 2026 - cache-size grew from 1000 to 999999, so every
+      * starting number in the problem's own range gets its chain
+      * length cached, not just the first thousand; find-chain-length's
+      * cache check and store were already written in terms of
+      * cache-size, so neither needed to change.
+      *
+      * 09 August 2026 - cache-hits/cache-misses were only ever
+      * DISPLAYed, so they vanished once the run finished.  They are
+      * now also folded into rr-parameters before write-run-result, the
+      * same field other programs use to carry run-time context into
+      * RESULTLEDGER, so the cache's effectiveness for a given run is
+      * still there to compare against later ones.
+      *
+      * 09 August 2026 - Retired the old ad hoc test-main paragraph
+      * (nobody PERFORMed it) in favor of a proper control-param-5
+      * trace mode: run-worked-example PERFORMs find-chain-length
+      * against the problem statement's own worked example (starting
+      * number 13 has a chain length of 10) and DISPLAYs the
+      * comparison before the real scan.  No state needs to be saved
+      * and restored for this one - scan-all-chains's own PERFORM
+      * VARYING sets current-number fresh from start-number before the
+      * real scan uses it.
        identification division.
        program-id. euler-problem-014.
 
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select restart-file assign to "RESTARTFILE"
+               organization line sequential
+               file status restart-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+           select collatz-report-file assign to "COLLATZREPORT"
+               organization line sequential
+               file status collatz-report-status.
+
        data division.
+       file section.
+           copy control-card-fd.
+       fd  restart-file
+           label records are omitted.
+       01 restart-record.
+         02 restart-current             pic 9(7).
+         02 restart-largest-length      pic 9(5).
+         02 restart-largest-value       pic 9(6).
+         02 restart-top-chains.
+           03 restart-top-entry occurs 50 times.
+             04 restart-top-length        pic 9(5).
+             04 restart-top-value         pic 9(7).
+           copy run-result-fd.
+       fd  collatz-report-file
+           label records are omitted.
+       01 collatz-report-line          pic x(80).
+
        working-storage section.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+       01 restart-status               pic xx.
+       01 collatz-report-status        pic xx.
+       01 start-number                 pic 9(7) comp-5.
+       01 range-start                  pic 9(7) comp-5 value 1.
+       01 range-end                    pic 9(7) comp-5 value 999999.
        01 working-values.
          02 current-number              pic 9(7) comp-5.
          02 work-number                 pic 9(15) comp-5.
@@ -40,7 +128,7 @@
          02 ignored-result              pic 9(13) comp-5.
          02 modulus                     pic 9(13) comp-5.
        01 previous-value-cache.
-           78 cache-size value is 1000.
+           78 cache-size value is 999999.
          02 cache-nodes occurs cache-size times.
            03 cache-entry               pic 9(5) comp-5
                 value is 0.
@@ -49,39 +137,145 @@
          02 cache-misses                pic 9(15) comp-5
                         value 0.
 
+      * The control-param-1 longest chains found so far, kept sorted
+      * descending by chain-length in entries 1..report-count; unused
+      * entries stay at chain-length 0, which always loses to any real
+      * chain, so insert-top-chain never has to special-case an empty
+      * table.
+       01 top-n-max constant as 50.
+       01 report-count                 pic 9(9) value 10.
+       01 top-chains.
+         02 top-chain-entry occurs top-n-max times.
+           03 top-chain-length          pic 9(5) comp-5 value 0.
+           03 top-chain-value           pic 9(7) comp-5 value 0.
+       01 top-idx                      pic 9(3) comp-5.
+       01 insert-idx                   pic 9(3) comp-5.
+       01 rank-edit                    pic z(4)9.
+       01 value-edit                   pic z(6)9.
+       01 length-edit                  pic z(4)9.
+       01 cache-hits-edit              pic z(9)9.
+       01 cache-misses-edit            pic z(9)9.
+       01 trace-mode-switch            pic x value 'N'.
+         88 trace-mode-is-on            value 'Y'.
+
        procedure division.
 
        stuff.
+           move "euler-problem-014" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
            perform main
-           stop run.
-
-       test-main.
-           move 159487 to current-number
-           perform find-chain-length
-           display chain-length
-           stop run.
+           goback.
 
        main.
+           move report-count to control-param-1
+           move range-start  to control-param-2
+           move range-end    to control-param-3
+           move trace-mode-switch to control-param-5
+           perform read-control-card
+           move control-param-1 to report-count
+           move control-param-2 to range-start
+           move control-param-3 to range-end
+           move control-param-5 to trace-mode-switch
+
+           if trace-mode-is-on
+             perform run-worked-example
+           end-if
+
+           if report-count > top-n-max
+             display "euler-problem-014: capping top-chain report at "
+                     top-n-max
+             move top-n-max to report-count
+           end-if
+
            perform initialize-data
            perform scan-all-chains
+           perform write-collatz-report
+           perform clear-checkpoint
            display largest-chain-value
 
            display "cache hits:   " cache-hits
            display "cache misses: " cache-misses
-           stop run.
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-014" to rr-program-id
+           move cache-hits to cache-hits-edit
+           move cache-misses to cache-misses-edit
+           move spaces to rr-parameters
+           string "hits=" delimited by size
+                  cache-hits-edit delimited by size
+                  " misses=" delimited by size
+                  cache-misses-edit delimited by size
+             into rr-parameters
+           end-string
+           move largest-chain-value to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+           move 837799 to rr-numeric-edit
+           move rr-numeric-edit to rr-expected-result
+           if rr-actual-result = rr-expected-result
+              and range-start = 1 and range-end = 999999
+             move 'P' to rr-pass-flag
+           else
+             move 'F' to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
+
+      * The scan finished cleanly end to end, so there is nothing left
+      * to resume - clear the checkpoint so the next full run starts
+      * at the beginning again.
+       clear-checkpoint.
+           open output restart-file
+           close restart-file.
 
        initialize-data.
            move 0 to largest-chain-value
-           move 0 to largest-chain-length.
+           move 0 to largest-chain-length
+           move range-start to start-number
+           perform varying top-idx from 1 by 1 until top-idx > top-n-max
+             move 0 to top-chain-length (top-idx)
+             move 0 to top-chain-value (top-idx)
+           end-perform
+           perform load-checkpoint.
+
+      * If RESTARTFILE holds a checkpoint from an earlier, interrupted
+      * run, resume just past it instead of starting over at 1.
+       load-checkpoint.
+           move "00" to restart-status
+           open input restart-file
+           if restart-status = "00"
+             read restart-file
+               at end
+                 continue
+               not at end
+                 move restart-current       to start-number
+                 move restart-largest-length to largest-chain-length
+                 move restart-largest-value  to largest-chain-value
+                 perform varying top-idx from 1 by 1
+                         until top-idx > top-n-max
+                   move restart-top-length (top-idx)
+                     to top-chain-length (top-idx)
+                   move restart-top-value (top-idx)
+                     to top-chain-value (top-idx)
+                 end-perform
+                 add 1 to start-number
+             end-read
+             close restart-file
+           end-if.
 
        scan-all-chains.
-           perform varying current-number from 1 by 1
-                   until current-number > 999999
+           perform varying current-number from start-number by 1
+                   until current-number > range-end
              perform find-chain-length
              if chain-length > largest-chain-length
                move chain-length to largest-chain-length
                move current-number to largest-chain-value
              end-if
+             perform insert-top-chain
 
       * This is _very_ slow, so let's print things out as we compute.
       * This takes more than 1 minute, which is beyond the guidlines of
@@ -89,9 +283,95 @@
       * such a poor implementation of some basic arithmetic.
              if function mod (current-number, 10000) = 0
                display current-number " " largest-chain-length
+               perform save-checkpoint
              end-if
            end-perform.
 
+      * Keep current-number's chain-length in the top-chains table if
+      * it beats the weakest of the report-count entries currently
+      * held, sliding everything worse than it down by one slot.
+      * report-count of zero means the operator asked to skip the
+      * top-chain report entirely (the same sentinel euler-problem-022
+      * uses for its name-score report) - top-chain-length (0) is not
+      * a valid subscript, so this paragraph has nothing to do in that
+      * case and exits before touching the table.
+       insert-top-chain.
+           if report-count > 0
+             if chain-length > top-chain-length (report-count)
+               move report-count to insert-idx
+               perform until insert-idx = 1
+                      or chain-length <=
+                         top-chain-length (insert-idx - 1)
+                 move top-chain-length (insert-idx - 1)
+                   to top-chain-length (insert-idx)
+                 move top-chain-value (insert-idx - 1)
+                   to top-chain-value (insert-idx)
+                 subtract 1 from insert-idx
+               end-perform
+               move chain-length   to top-chain-length (insert-idx)
+               move current-number to top-chain-value (insert-idx)
+             end-if
+           end-if.
+
+      * Record how far the scan has gotten, so a later run can resume
+      * from here instead of starting at 1 again.
+       save-checkpoint.
+           move current-number        to restart-current
+           move largest-chain-length  to restart-largest-length
+           move largest-chain-value   to restart-largest-value
+           perform varying top-idx from 1 by 1 until top-idx > top-n-max
+             move top-chain-length (top-idx)
+               to restart-top-length (top-idx)
+             move top-chain-value (top-idx)
+               to restart-top-value (top-idx)
+           end-perform
+           open output restart-file
+           write restart-record
+           close restart-file.
+
+       write-collatz-report.
+           move "00" to collatz-report-status
+           open output collatz-report-file
+           move report-header-line to collatz-report-line
+           write collatz-report-line
+
+           move spaces to collatz-report-line
+           move "RANK  STARTING NUMBER  CHAIN LENGTH"
+             to collatz-report-line
+           write collatz-report-line
+
+           perform varying top-idx from 1 by 1
+                   until top-idx > report-count
+             move spaces to collatz-report-line
+             move top-idx to rank-edit
+             move top-chain-value (top-idx) to value-edit
+             move top-chain-length (top-idx) to length-edit
+             string rank-edit delimited by size
+                    "  " delimited by size
+                    value-edit delimited by size
+                    "  " delimited by size
+                    length-edit delimited by size
+               into collatz-report-line
+             end-string
+             write collatz-report-line
+           end-perform
+
+           move report-footer-line to collatz-report-line
+           write collatz-report-line
+
+           close collatz-report-file.
+
+      * Runs the problem statement's own worked example (starting
+      * number 13 has a chain length of 10) through find-chain-length.
+      * current-number and chain-length are both overwritten fresh by
+      * scan-all-chains before the real scan uses them, so nothing
+      * needs to be saved or restored here.
+       run-worked-example.
+           move 13 to current-number
+           perform find-chain-length
+           display "trace: collatz chain length for 13, expected 10, "
+                   "got " chain-length.
+
       * Find the length of chain from 'current-number', putting the
       * result in 'chain-length'.  Uses 'work-number' for intermediate
       * work.
@@ -133,4 +413,8 @@
              move chain-length to cache-entry (current-number)
            end-if.
 
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
+
        end program euler-problem-014.
