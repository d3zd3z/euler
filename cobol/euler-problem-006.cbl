@@ -17,28 +17,132 @@
       * Find the difference between the sum of the squares of the first
       * one hundred natural numbers and the square of the sum.
       *
+      * 08 August 2026 - The "first N" count is now taken from a
+      * control card (control-param-1); defaults to 100 when no
+      * control card is present.
+      *
+      * 09 August 2026 - Displays the sum-of-squares and square-of-sum
+      * intermediate values too, not just their difference, so a run
+      * can be checked step by step instead of only at the answer.
+      *
+      * 09 August 2026 - The accumulation loop is now its own
+      * paragraph, compute-squares, taking how-many in and leaving
+      * sum-of-squares/square-of-sum/result behind it; control-param-5
+      * switches on a trace-mode run that PERFORMs it again first
+      * against the problem statement's own worked example (first ten
+      * natural numbers: 3025 - 385 = 2640) and DISPLAYs the
+      * comparison before the real run.
        identification division.
        program-id. euler-problem-006.
 
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+
        data division.
+       file section.
+           copy control-card-fd.
+           copy run-result-fd.
+
        working-storage section.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+       01 how-many               pic 9(9) value 100.
        01 program-variables.
                05 sum-of-squares    pic 9(9) value 0.
                05 simple-sum        pic 9(9) value 0.
-               05 result            pic 9(8).
+               05 square-of-sum     pic 9(18) value 0.
+               05 result            pic 9(18).
        01 counters.
-               05 i                 pic 999.
-               05 i-squared         pic 9(6).
+               05 i                 pic 9(9).
+               05 i-squared         pic 9(9).
+       01 trace-mode-switch     pic x value 'N'.
+         88 trace-mode-is-on     value 'Y'.
+       01 trace-saved-how-many  pic 9(9).
 
        procedure division.
+           move "euler-problem-006" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           move how-many to control-param-1
+           move trace-mode-switch to control-param-5
+           perform read-control-card
+           move control-param-1 to how-many
+           move control-param-5 to trace-mode-switch
+
+           if trace-mode-is-on
+             perform run-worked-example
+           end-if
 
-           perform varying i from 1 by 1 until i > 100
+           perform compute-squares
+
+           display "sum of squares: " sum-of-squares
+           display "square of sum:  " square-of-sum
+           display result
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-006" to rr-program-id
+           move how-many to rr-numeric-edit
+           move rr-numeric-edit to rr-parameters
+           move result to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+      * The documented answer (25164150) only holds for the default
+      * count of 100; a control card asking for a different count has
+      * no known answer to reconcile against.
+           if how-many = 100
+             move 25164150 to rr-numeric-edit
+             move rr-numeric-edit to rr-expected-result
+             if rr-actual-result = rr-expected-result
+               move 'P' to rr-pass-flag
+             else
+               move 'F' to rr-pass-flag
+             end-if
+           else
+             move spaces to rr-expected-result
+             move space to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
+
+      * Accumulate the sum-of-squares and square-of-sum of the first
+      * how-many natural numbers, leaving result behind it, so
+      * run-worked-example can PERFORM this against a small how-many
+      * before the real run PERFORMs it again against the configured
+      * one.
+       compute-squares.
+           move 0 to sum-of-squares
+           move 0 to simple-sum
+           perform varying i from 1 by 1 until i > how-many
              multiply i by i giving i-squared
              add i-squared to sum-of-squares
              add i to simple-sum
            end-perform
+           compute square-of-sum = simple-sum * simple-sum
+           compute result = square-of-sum - sum-of-squares.
 
-           compute result = (simple-sum * simple-sum) - sum-of-squares
-           display result
+      * Runs the problem statement's own worked example (first ten
+      * natural numbers: 3025 - 385 = 2640) through compute-squares,
+      * then restores how-many so the real run is unaffected.
+       run-worked-example.
+           move how-many to trace-saved-how-many
+           move 10 to how-many
+           perform compute-squares
+           display "trace: sum square difference for first 10, "
+                   "expected 2640, got " result
+           move trace-saved-how-many to how-many.
 
-           stop run.
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
