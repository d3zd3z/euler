@@ -0,0 +1,12 @@
+      * File description for the shared run-result ledger.  Copy this
+      * into FILE SECTION; copy run-result.cpy into WORKING-STORAGE;
+      * copy run-result-procedure.cpy into PROCEDURE DIVISION.
+      *
+      * The RESULTLEDGER name is resolved the normal GnuCOBOL way: the
+      * RESULTLEDGER environment variable if set, otherwise a file
+      * literally named RESULTLEDGER in the current directory.  New
+      * records are always appended; the ledger is never rewritten in
+      * place.
+       fd  result-ledger-file
+           label records are omitted.
+       01 run-result-record            pic x(124).
