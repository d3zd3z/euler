@@ -8,23 +8,119 @@
       *
       * Find the sum of all the multiples of 3 or 5 below 1000.
       *
+      * 08 August 2026 - The "below" limit is now taken from a control
+      * card (control-param-1) when one is supplied, so the threshold
+      * can be changed without a recompile.  Defaults to 1000 when no
+      * control card is present.
+      *
+      * 08 August 2026 - Also appends the result to RESULTLEDGER
+      * instead of only DISPLAYing it.
+      *
+      * 09 August 2026 - The summation loop is now its own paragraph,
+      * compute-sum-of-multiples, taking below-limit in and leaving
+      * total behind it; control-param-5 switches on a trace-mode run
+      * that PERFORMs it again first with the problem statement's own
+      * worked example (multiples of 3 or 5 below 10 sum to 23) and
+      * DISPLAYs the comparison before the real below-1000 run.
        identification division.
        program-id. euler-problem-001.
 
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+
        data division.
+       file section.
+           copy control-card-fd.
+           copy run-result-fd.
+
        working-storage section.
-       01 counter               pic 9999   value 1.
-       01 total                 pic 999999 value 0.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+       01 below-limit            pic 9(9)   value 1000.
+       01 counter               pic 9(9)   value 1.
+       01 total                 pic 9(9) value 0.
+       01 trace-mode-switch     pic x value 'N'.
+         88 trace-mode-is-on     value 'Y'.
+       01 trace-saved-below-limit pic 9(9).
 
        procedure division.
+           move "euler-problem-001" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+           move below-limit to control-param-1
+           move trace-mode-switch to control-param-5
+           perform read-control-card
+           move control-param-1 to below-limit
+           move control-param-5 to trace-mode-switch
+
+           if trace-mode-is-on
+             perform run-worked-example
+           end-if
+
+           perform compute-sum-of-multiples
+           display total
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-001" to rr-program-id
+           move below-limit to rr-numeric-edit
+           move rr-numeric-edit to rr-parameters
+           move total to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+      * The documented answer (233168) only holds for the default
+      * below-limit of 1000; a control card asking for a different
+      * limit has no known answer to reconcile against.
+           if below-limit = 1000
+             move 233168 to rr-numeric-edit
+             move rr-numeric-edit to rr-expected-result
+             if rr-actual-result = rr-expected-result
+               move 'P' to rr-pass-flag
+             else
+               move 'F' to rr-pass-flag
+             end-if
+           else
+             move spaces to rr-expected-result
+             move space to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
+
+      * The summation loop, factored out so run-worked-example can
+      * PERFORM it against a small below-limit before the real run
+      * PERFORMs it again against the configured one.
+       compute-sum-of-multiples.
+           move 0 to total
            perform varying counter from 1 by 1
-                           until counter = 1000
+                           until counter = below-limit
                    if (function mod (counter, 3) = 0)
                            or (function mod (counter, 5) = 0)
                    then
                            add counter to total
                    end-if
-           end-perform
-           display total
+           end-perform.
+
+      * Runs the problem statement's own worked example (multiples of
+      * 3 or 5 below 10 sum to 23) through compute-sum-of-multiples,
+      * then restores below-limit so the real run is unaffected.
+       run-worked-example.
+           move below-limit to trace-saved-below-limit
+           move 10 to below-limit
+           perform compute-sum-of-multiples
+           display "trace: multiples of 3 or 5 below 10, expected 23, "
+                   "got " total
+           move trace-saved-below-limit to below-limit.
 
-           stop run.
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
