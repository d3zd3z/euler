@@ -7,11 +7,38 @@
       *
       * What is the 10 001st prime number?
       *----------------------------------------------------------------
+      * 08 August 2026 - Appends the result to RESULTLEDGER instead of
+      * only DISPLAYing it.
+      *
+      * 09 August 2026 - Reads the 10001st prime straight out of
+      * PRIMESFILE, euler-prime-gen's shared sieve output, instead of
+      * sieving its own copy when that file is there to read - falls
+      * back to the original from-scratch sieve below if PRIMESFILE is
+      * missing or shorter than 10001 lines, so this still runs on its
+      * own with no change in behavior.
        identification division.
        program-id. euler-problem-007.
 
+       environment division.
+       input-output section.
+       file-control.
+           select primes-file assign to "PRIMESFILE"
+               organization line sequential
+               file status primes-file-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+
        data division.
+       file section.
+       fd  primes-file
+           label records are omitted.
+       01 primes-line      pic x(12).
+           copy run-result-fd.
+
        working-storage section.
+           copy run-result.
+           copy report-header.
        01 max-number constant as 150000.
        01 prime-map.
          02 primes        pic a
@@ -22,23 +49,67 @@
        01 q               pic 999999 comp-5.
        01 tmp             pic 999999 comp-5.
        01 prime-counter   pic 999999 comp-5 value 0.
+       01 primes-file-status    pic xx.
+       01 used-primes-file-switch pic x value 'N'.
+         88 used-primes-file       value 'Y'.
 
        procedure division.
+           move "euler-problem-007" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
 
-           perform compute-primes
+           perform find-10001st-prime
 
-           move 4 to prime-counter
-           perform varying p from 9 by 2 until p > max-number
-             if primes (p) = 'Y' then
+           display p
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-007" to rr-program-id
+           move spaces to rr-parameters
+           move p to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+           move 104743 to rr-numeric-edit
+           move rr-numeric-edit to rr-expected-result
+           if rr-actual-result = rr-expected-result
+             move 'P' to rr-pass-flag
+           else
+             move 'F' to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
+
+      * Try reading the 10001st prime out of PRIMESFILE first; fall
+      * back to this program's own sieve if that file isn't there, or
+      * doesn't hold that many primes (e.g. a control card gave
+      * euler-prime-gen a smaller ceiling than usual).
+       find-10001st-prime.
+           perform read-nth-prime-from-file
+           if not used-primes-file
+             perform compute-primes
+             perform find-nth-prime-in-sieve
+           end-if.
+
+       read-nth-prime-from-file.
+           move 'N' to used-primes-file-switch
+           move "00" to primes-file-status
+           open input primes-file
+           if primes-file-status = "00"
+             move 0 to prime-counter
+             perform until prime-counter = 10001
+               read primes-file into primes-line
+                 at end
+                   exit perform
+               end-read
                add 1 to prime-counter
-               if prime-counter = 10001 then
-                 display p
-                 exit perform
-               end-if
+             end-perform
+             close primes-file
+             if prime-counter = 10001
+               compute p = function numval (primes-line)
+               move 'Y' to used-primes-file-switch
              end-if
-           end-perform
-
-           stop run.
+           end-if.
 
        compute-primes.
            move 'N' to primes (1)
@@ -56,3 +127,16 @@
              end-perform
            end-if.
 
+       find-nth-prime-in-sieve.
+           move 4 to prime-counter
+           perform varying p from 9 by 2 until p > max-number
+             if primes (p) = 'Y' then
+               add 1 to prime-counter
+               if prime-counter = 10001 then
+                 exit perform
+               end-if
+             end-if
+           end-perform.
+
+           copy run-result-procedure.
+           copy report-header-procedure.
