@@ -0,0 +1,32 @@
+      * Generic control-card record, used to pass run-time parameters
+      * into a program without requiring a recompile.  Each program
+      * that copies this documents, in its own working-storage, which
+      * of the five generic fields it actually uses.
+      *
+      * The caller should move its compile-time defaults into
+      * control-fields *before* performing read-control-card (see
+      * control-card-procedure.cpy); if the control file is missing or
+      * empty those defaults are left untouched.
+      *
+      * 09 August 2026 - Added control-param-5, a single-character
+      * Y/N switch.  A program that documents a small worked example
+      * from its own problem statement (the kind of number small
+      * enough to check by hand) can wire this to a trace-mode switch:
+      * when it is 'Y', the program runs that worked example through
+      * the same paragraphs as its real computation and DISPLAYs the
+      * expected-vs-actual comparison before going on to the real run,
+      * the same "nonzero/'Y' means check this" idiom control-param-3
+      * already uses for max-name-length.  A control card that omits
+      * it (or predates this field entirely) leaves it at space, which
+      * every trace-mode switch treats the same as 'N'.
+       01 control-status              pic xx.
+       01 control-fields.
+         02 control-param-1           pic 9(9).
+         02 filler                    pic x     value space.
+         02 control-param-2           pic 9(9).
+         02 filler                    pic x     value space.
+         02 control-param-3           pic 9(9).
+         02 filler                    pic x     value space.
+         02 control-param-4           pic x(60).
+         02 filler                    pic x     value space.
+         02 control-param-5           pic x     value space.
