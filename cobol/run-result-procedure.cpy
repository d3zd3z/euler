@@ -0,0 +1,43 @@
+      * Procedure section for the shared run-result ledger.  See
+      * run-result.cpy for the fields a caller is expected to fill in
+      * before PERFORMing write-run-result.
+       start-run-timer.
+           move function current-date to rr-current-date-time
+           compute rr-start-time =
+               rr-cdt-hh * 360000 + rr-cdt-mm * 6000
+                   + rr-cdt-ss * 100 + rr-cdt-hh-hun.
+
+      * Leaves the elapsed hundredths-of-a-second since
+      * start-run-timer in rr-elapsed-hundredths.  Runs that cross
+      * midnight are not corrected for - none of these programs take
+      * anywhere near that long.
+       stop-run-timer.
+           move function current-date to rr-current-date-time
+           compute rr-stop-time =
+               rr-cdt-hh * 360000 + rr-cdt-mm * 6000
+                   + rr-cdt-ss * 100 + rr-cdt-hh-hun
+           if rr-stop-time >= rr-start-time
+             compute rr-elapsed-hundredths =
+                 rr-stop-time - rr-start-time
+           else
+             move 0 to rr-elapsed-hundredths
+           end-if.
+
+      * Append one record to RESULTLEDGER, creating it if this is the
+      * first run to write to it.
+       write-run-result.
+           move function current-date to rr-current-date-time
+           move rr-cdt-date to rr-run-date
+           compute rr-run-time =
+               rr-cdt-hh * 1000000 + rr-cdt-mm * 10000
+                   + rr-cdt-ss * 100 + rr-cdt-hh-hun
+
+           move "00" to run-result-status
+           open extend result-ledger-file
+           if run-result-status = "35"
+             open output result-ledger-file
+           end-if
+
+           move run-result-fields to run-result-record
+           write run-result-record
+           close result-ledger-file.
