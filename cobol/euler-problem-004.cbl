@@ -9,46 +9,147 @@
       * Find the largest palindrome made from the product of two
       * 3-digit numbers.
       *
+      * 08 August 2026 - Appends the result to RESULTLEDGER instead of
+      * only DISPLAYing it.
+      *
+      * 08 August 2026 - The factor width (previously fixed at 3
+      * digits) is now taken from a control card (control-param-1);
+      * defaults to 3 when no control card is present.  The working
+      * fields were widened from pic 9(6) to pic 9(10) so widths up to
+      * 5 digits don't overflow the product.
+      *
+      * 08 August 2026 - Now reports the actual factor pair (a and b)
+      * that produced the largest palindrome, not just the product.
        identification division.
        program-id. euler-problem-004.
 
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+
        data division.
+       file section.
+           copy control-card-fd.
+           copy run-result-fd.
+
        working-storage section.
-       01 a             pic 9(6) usage comp-5.
-       01 b             pic 9(6) usage comp-5.
-       01 c             pic 9(6) usage comp-5.
-       01 temp          pic 9(6) usage comp-5.
-      *01 alt           pic 9(6) usage comp-5.
-       01 largest       pic 9(6) usage comp-5 value 0.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+       01 digit-width    pic 9(9) value 3.
+       01 lower-bound    pic 9(10) usage comp-5.
+       01 upper-bound    pic 9(10) usage comp-5.
+       01 a             pic 9(10) usage comp-5.
+       01 b             pic 9(10) usage comp-5.
+       01 product-c             pic 9(10) usage comp-5.
+       01 temp          pic 9(10) usage comp-5.
+      *01 alt           pic 9(10) usage comp-5.
+       01 largest       pic 9(10) usage comp-5 value 0.
+       01 largest-a     pic 9(10) usage comp-5 value 0.
+       01 largest-b     pic 9(10) usage comp-5 value 0.
+       01 factor-edit    pic z(9)9.
+       01 width-text     pic x(10).
+       01 a-text         pic x(10).
+       01 b-text         pic x(10).
 
        procedure division.
+           move "euler-problem-004" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           move digit-width to control-param-1
+           perform read-control-card
+           move control-param-1 to digit-width
 
-           move 100 to a
-           perform outer-loop until a > 999
+           compute lower-bound = 10 ** (digit-width - 1)
+           compute upper-bound = (10 ** digit-width) - 1
+
+           move lower-bound to a
+           perform outer-loop until a > upper-bound
 
            display largest
 
-           stop run.
+           move largest-a to factor-edit
+           display "factors: " function trim(factor-edit)
+           move largest-b to factor-edit
+           display "     x   " function trim(factor-edit)
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-004" to rr-program-id
+           move digit-width to factor-edit
+           move function trim(factor-edit) to width-text
+           move largest-a to factor-edit
+           move function trim(factor-edit) to a-text
+           move largest-b to factor-edit
+           move function trim(factor-edit) to b-text
+           move spaces to rr-parameters
+           string
+               "width="              delimited by size
+               width-text            delimited by size
+               " factors="           delimited by size
+               a-text                delimited by size
+               "x"                   delimited by size
+               b-text                delimited by size
+             into rr-parameters
+           end-string
+           move largest to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+      * The documented answer (906609) only holds for the default
+      * digit-width of 3; a control card asking for a different width
+      * has no known answer to reconcile against.
+           if digit-width = 3
+             move 906609 to rr-numeric-edit
+             move rr-numeric-edit to rr-expected-result
+             if rr-actual-result = rr-expected-result
+               move 'P' to rr-pass-flag
+             else
+               move 'F' to rr-pass-flag
+             end-if
+           else
+             move spaces to rr-expected-result
+             move space to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
 
        outer-loop.
            move a to b
-           perform inner-loop until b > 999
+           perform inner-loop until b > upper-bound
            add 1 to a.
 
        inner-loop.
-           multiply a by b giving c
-           call "reverse-digits" using by content c, by reference temp
+           multiply a by b giving product-c
+           call "reverse-digits" using by content product-c
+                   by reference temp
       *    perform faster-reverse
-           if c = temp then
+           if product-c = temp then
                   perform check-max
            end-if
            add 1 to b.
 
        check-max.
-           if c > largest then move c to largest end-if.
+           if product-c > largest then
+             move product-c to largest
+             move a to largest-a
+             move b to largest-b
+           end-if.
+
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
 
       *faster-reverse.
-      *    move c to alt
+      *    move product-c to alt
       *    move 0 to temp
       *    perform until alt = 0
       *            compute temp = temp * 10 + function mod (alt, 10)
@@ -61,8 +162,8 @@
        working-storage section.
 
        linkage section.
-       01 item          pic 9(6) usage comp-5.
-       01 result        pic 9(6) usage comp-5.
+       01 item          pic 9(10) usage comp-5.
+       01 result        pic 9(10) usage comp-5.
 
        procedure division
            using item, result.
