@@ -0,0 +1,50 @@
+      * Shared run-result record, written by every program in the
+      * suite to RESULTLEDGER so there is a single audit trail of what
+      * ran, with what parameters, and what it produced - instead of
+      * each program's answer only ever appearing in a console DISPLAY
+      * that scrolls away with the job log.
+      *
+      * To use: COPY run-result-fd into FILE SECTION, COPY this into
+      * WORKING-STORAGE, and COPY run-result-procedure into PROCEDURE
+      * DIVISION.  Before PERFORMing write-run-result, fill in:
+      *   rr-program-id          this program's PROGRAM-ID
+      *   rr-parameters          the control-card values used, as text
+      *   rr-actual-result       the answer, as text (rr-numeric-edit
+      *                          is provided as scratch space to turn
+      *                          a numeric answer into text first)
+      *   rr-expected-result     the documented answer, if known
+      *   rr-pass-flag           'P'/'F' if rr-expected-result is
+      *                          known and was (or was not) matched,
+      *                          otherwise left as space
+      * rr-run-date/rr-run-time are stamped by write-run-result itself.
+      * rr-elapsed-hundredths is stamped by stop-run-timer, if the
+      * caller PERFORMs start-run-timer before the work and
+      * stop-run-timer after it.  It is hundredths of a second, not
+      * whole seconds - most of these programs run in well under a
+      * second, so whole seconds would round almost every run to zero.
+       01 run-result-fields.
+         02 rr-program-id          pic x(20).
+         02 rr-run-date            pic 9(8).
+         02 rr-run-time            pic 9(8).
+         02 rr-elapsed-hundredths  pic 9(7) usage display
+             value zero.
+         02 rr-parameters          pic x(40).
+         02 rr-actual-result       pic x(20).
+         02 rr-expected-result     pic x(20).
+         02 rr-pass-flag           pic x value space.
+           88 rr-pass              value 'P'.
+           88 rr-fail              value 'F'.
+           88 rr-not-checked       value space.
+       01 rr-numeric-edit          pic z(19)9.
+       01 rr-timer-values.
+         02 rr-start-time          pic 9(7) comp-5.
+         02 rr-stop-time           pic 9(7) comp-5.
+       01 rr-current-date-time.
+         02 rr-cdt-date            pic 9(8).
+         02 rr-cdt-time.
+           03 rr-cdt-hh            pic 99.
+           03 rr-cdt-mm            pic 99.
+           03 rr-cdt-ss            pic 99.
+           03 rr-cdt-hh-hun        pic 99.
+         02 filler                 pic x(5).
+       01 run-result-status        pic xx.
