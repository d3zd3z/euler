@@ -0,0 +1,18 @@
+      * Generic report header/footer fields, shared by every program in
+      * the suite so printed output (console DISPLAY or a report file)
+      * always carries the program name and the run's date/time,
+      * instead of a lone unlabeled number.
+      *
+      * To use: COPY this into WORKING-STORAGE and COPY
+      * report-header-procedure into PROCEDURE DIVISION.  Move the
+      * program's own PROGRAM-ID into rh-program-id, then PERFORM
+      * format-report-header before the program's first output line
+      * and PERFORM format-report-footer after its last; DISPLAY (or
+      * WRITE, for a report file) report-header-line/
+      * report-footer-line the same as any other line of output.
+       01 rh-program-id          pic x(20).
+       01 rh-current-date-time.
+         02 rh-cdt-date          pic 9(8).
+         02 rh-cdt-time          pic 9(8).
+       01 report-header-line     pic x(80).
+       01 report-footer-line     pic x(80).
