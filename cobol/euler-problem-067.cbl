@@ -0,0 +1,181 @@
+      * Problem 67
+      *
+      * 08 August 2026
+      *
+      * By starting at the top of the triangle below and moving to
+      * adjacent numbers on the row below, the maximum total from top
+      * to bottom is 23.
+      *
+      * 3
+      * 7 4
+      * 2 4 6
+      * 8 5 9 3
+      *
+      * That is, 3 + 7 + 4 + 9 = 23.
+      *
+      * Find the maximum total from top to bottom in
+      * data/triangle-067.txt, a triangle with one hundred rows. This
+      * cannot be brute forced (as euler-problem-018's 15-row triangle
+      * can, with its 16384 routes) - the same bottom-up,
+      * work-backward-from-the-last-row method used there scales fine
+      * to a larger triangle, though, since it only ever looks at each
+      * cell once; this program is that method generalized to a
+      * row-count taken from a constant instead of hardcoded at 15.
+      *
+      * The real Project Euler 067 input, triangle.txt, is not part of
+      * this repository, so data/triangle-067.txt is a
+      * reproducibly-generated 100-row stand-in, built by a simple
+      * deterministic formula (each cell's value is a function of its
+      * row and column number, taken modulo 100) so it is repeatable
+      * without needing the original file.  The method itself is
+      * cross-checked by re-pointing this program at
+      * data/triangle-018.txt (via a control card) and confirming it
+      * reproduces euler-problem-018's answer of 1074 exactly, since
+      * both programs run the identical algorithm.
+      *
+      * 08 August 2026 - Appends the result to RESULTLEDGER.
+       identification division.
+       program-id. euler-problem-067.
+
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select triangle-file
+               assign to dynamic triangle-file-path
+               organization line sequential
+               file status triangle-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+
+       data division.
+       file section.
+           copy control-card-fd.
+       fd  triangle-file
+           label records are omitted.
+       01 triangle-line              pic x(300).
+           copy run-result-fd.
+
+       working-storage section.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+       01 triangle-file-path  pic x(60) value "data/triangle-067.txt".
+       01 triangle-status           pic xx.
+       01 row-count                 pic 999 comp-5 value 100.
+       01 start-row                 pic 999 comp-5.
+       01 data-table.
+         02 row  occurs 100 times.
+           03 cell occurs 100 times      pic 9(4) comp-5
+                   value zero.
+       01 working-variables.
+         02 work-line                   pic x(300).
+         02 work-pointer                pic 999 comp-5.
+         02 work-row                    pic 999 comp-5.
+         02 work-col                    pic 999 comp-5.
+
+       procedure division.
+           move "euler-problem-067" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           move triangle-file-path to control-param-4
+           perform read-control-card
+           if control-param-4 is not equal to spaces
+             move control-param-4 to triangle-file-path
+           end-if
+           if triangle-file-path = "data/triangle-018.txt"
+             move 15 to row-count
+           end-if
+
+       main.
+           perform load-source-data
+           perform find-route
+           display cell (1, 1)
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-067" to rr-program-id
+           move spaces to rr-parameters
+           move cell (1, 1) to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+      * There is no documented answer for the reproducibly-generated
+      * stand-in triangle, so this run is never checked against a
+      * hardcoded expectation; the method itself is validated by
+      * re-pointing at data/triangle-018.txt, which does have one.
+           if triangle-file-path = "data/triangle-018.txt"
+             move 1074 to rr-numeric-edit
+             move rr-numeric-edit to rr-expected-result
+             if rr-actual-result = rr-expected-result
+               move 'P' to rr-pass-flag
+             else
+               move 'F' to rr-pass-flag
+             end-if
+           else
+             move spaces to rr-expected-result
+             move space to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
+
+       load-source-data.
+           open input triangle-file
+           perform decode-line varying work-row from 1 by 1
+             until work-row > row-count
+           close triangle-file.
+
+       decode-line.
+           read triangle-file into triangle-line
+             at end
+               display "load-source-data: triangle file ended early"
+               move 16 to return-code
+               goback
+           end-read
+
+           move 1 to work-pointer
+           move triangle-line to work-line
+
+           perform varying work-col from 1 by 1
+             until work-col > work-row
+
+             unstring work-line
+               delimited by ' '
+               into cell (work-row, work-col)
+               with pointer work-pointer
+             end-unstring
+
+           end-perform.
+
+       find-route.
+           compute start-row = row-count - 1
+           perform varying work-row from start-row by -1
+             until work-row = 0
+
+             perform varying work-col from 1 by 1
+               until work-col > work-row
+
+               if cell (work-row + 1, work-col)
+                 > cell (work-row + 1, work-col + 1)
+               then
+                 add cell (work-row + 1, work-col) to
+                   cell (work-row, work-col)
+               else
+                 add cell (work-row + 1, work-col + 1) to
+                   cell (work-row, work-col)
+               end-if
+
+             end-perform
+
+           end-perform.
+
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
+
+       end program euler-problem-067.
