@@ -0,0 +1,340 @@
+      * Answer-key reconciliation report
+      *
+      * 08 August 2026
+      *
+      * Every euler-problem-nnn program now stamps a pass/fail flag
+      * into its RESULTLEDGER row (see run-result.cpy) by comparing its
+      * answer against the documented result at the point it writes
+      * the row.  This program is the other half of that: it reads the
+      * whole ledger, keeps the most recent row per program (so a
+      * re-run always reflects the latest answer), and writes a
+      * one-line-per-program reconciliation report to ANSWERREPORT,
+      * finishing with a summary DISPLAY and a RETURN-CODE equal to the
+      * number of programs that failed or have not yet been run.
+      *
+      * 09 August 2026 - ANSWERREPORT now carries each program's title
+      * alongside its status, so the one report doubles as a catalog
+      * of what the suite covers, not just a pass/fail list.  Also
+      * writes a second report, OPSDASHBOARD, for the morning review
+      * of last night's batch window: last run date/time and elapsed
+      * seconds per program, plus the totals across the whole suite.
+      *
+      * 09 August 2026 - RETURN-CODE here has always been a count
+      * (failed plus not-run programs), not a single pass/fail
+      * sentinel - a nonzero value says how many rows in ANSWERREPORT
+      * need a look, not just that something was wrong.
+      * euler-batch-driver now reports its own RETURN-CODE the same
+      * way, as the count of steps that came back nonzero, rather than
+      * a bare flag.
+       identification division.
+       program-id. euler-answer-check.
+
+       environment division.
+       input-output section.
+       file-control.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+           select report-file assign to "ANSWERREPORT"
+               organization line sequential
+               file status report-status.
+           select dashboard-file assign to "OPSDASHBOARD"
+               organization line sequential
+               file status dashboard-status.
+
+       data division.
+       file section.
+           copy run-result-fd.
+       fd  report-file
+           label records are omitted.
+      * Wide enough that the STATUS column, which starts at 78, has
+      * room for the longest thing it can hold - "FAIL (expected "
+      * plus the full 20-byte latest-expected-result plus ")" runs to
+      * 36 bytes, and a pic x(100) record only left 23 past column 78.
+       01 report-line                  pic x(130).
+       fd  dashboard-file
+           label records are omitted.
+       01 dashboard-line               pic x(100).
+
+       working-storage section.
+           copy run-result.
+           copy report-header.
+       01 report-status                pic xx.
+       01 dashboard-status             pic xx.
+       01 ledger-switch                pic x value 'N'.
+         88 ledger-at-end               value 'Y'.
+
+      * One slot per program known to the suite.  latest-seen stays
+      * 'N' until a RESULTLEDGER row for that program is read, so a
+      * program that has never run is reported as "NOT RUN" rather
+      * than silently skipped.  latest-title is the catalog entry's
+      * short description; latest-run-date/-time/-elapsed-hundredths
+      * feed OPSDASHBOARD, the morning batch-window review.
+       01 known-program-count constant as 20.
+       01 known-programs.
+         02 known-program occurs 20 times.
+           03 latest-program-id        pic x(20).
+           03 latest-title              pic x(34).
+           03 latest-seen              pic x value 'N'.
+             88 latest-was-seen         value 'Y'.
+           03 latest-actual-result     pic x(20).
+           03 latest-expected-result   pic x(20).
+           03 latest-pass-flag         pic x.
+           03 latest-run-date           pic 9(8).
+           03 latest-run-time           pic 9(8).
+           03 latest-elapsed-hundredths    pic 9(7).
+
+       01 scan-index                   pic 99 comp-5.
+       01 report-pointer               pic 999 comp-5.
+       01 pass-count                   pic 99 comp-5 value 0.
+       01 fail-count                   pic 99 comp-5 value 0.
+       01 not-run-count                pic 99 comp-5 value 0.
+       01 unchecked-count              pic 99 comp-5 value 0.
+       01 total-elapsed-hundredths        pic 9(8) value 0.
+       01 elapsed-edit                 pic z(6)9.
+       01 date-edit                    pic 9(8).
+       01 time-edit                    pic 9(8).
+
+       procedure division.
+
+       main.
+           perform build-known-programs
+           perform read-ledger
+           perform write-report
+           perform write-dashboard
+           perform show-summary
+
+           move fail-count to return-code
+           add not-run-count to return-code
+
+           goback.
+
+      * List the programs the reconciliation report covers.  This is a
+      * table, like euler-batch-driver.cbl's step-table, so adding a
+      * problem to the suite only means adding another entry here.
+       build-known-programs.
+           move "euler-problem-001"  to latest-program-id (1)
+           move "Multiples of 3 and 5" to latest-title (1)
+           move "euler-problem-003"  to latest-program-id (2)
+           move "Largest prime factor" to latest-title (2)
+           move "euler-problem-004"  to latest-program-id (3)
+           move "Largest palindrome product" to latest-title (3)
+           move "euler-problem-005"  to latest-program-id (4)
+           move "Smallest multiple" to latest-title (4)
+           move "euler-problem-006"  to latest-program-id (5)
+           move "Sum square difference" to latest-title (5)
+           move "euler-problem-007"  to latest-program-id (6)
+           move "10001st prime" to latest-title (6)
+           move "euler-problem-009"  to latest-program-id (7)
+           move "Special Pythagorean triplet" to latest-title (7)
+           move "euler-problem-010"  to latest-program-id (8)
+           move "Summation of primes" to latest-title (8)
+           move "euler-problem-011"  to latest-program-id (9)
+           move "Largest product in a grid" to latest-title (9)
+           move "euler-problem-014"  to latest-program-id (10)
+           move "Longest Collatz chain" to latest-title (10)
+           move "euler-problem-015"  to latest-program-id (11)
+           move "Lattice paths" to latest-title (11)
+           move "euler-problem-016"  to latest-program-id (12)
+           move "Power digit sum" to latest-title (12)
+           move "euler-problem-017"  to latest-program-id (13)
+           move "Number letter counts" to latest-title (13)
+           move "euler-problem-018"  to latest-program-id (14)
+           move "Maximum path sum I" to latest-title (14)
+           move "euler-problem-019"  to latest-program-id (15)
+           move "Counting Sundays" to latest-title (15)
+           move "euler-problem-020"  to latest-program-id (16)
+           move "Factorial digit sum" to latest-title (16)
+           move "euler-problem-021"  to latest-program-id (17)
+           move "Amicable numbers" to latest-title (17)
+           move "euler-problem-022"  to latest-program-id (18)
+           move "Names scores" to latest-title (18)
+           move "euler-problem-067"  to latest-program-id (19)
+           move "Maximum path sum II" to latest-title (19)
+           move "euler-prime-gen"    to latest-program-id (20)
+           move "Prime number generator utility" to latest-title (20)
+           perform varying scan-index from 1 by 1
+                   until scan-index > known-program-count
+             move 'N' to latest-seen (scan-index)
+             move spaces to latest-actual-result (scan-index)
+             move spaces to latest-expected-result (scan-index)
+             move space to latest-pass-flag (scan-index)
+             move zero to latest-run-date (scan-index)
+             move zero to latest-run-time (scan-index)
+             move zero to latest-elapsed-hundredths (scan-index)
+           end-perform.
+
+      * Walk RESULTLEDGER once, top to bottom, recording the last row
+      * seen for each known program.
+       read-ledger.
+           move "00" to run-result-status
+           open input result-ledger-file
+           if run-result-status is not equal to "00"
+             display "RESULTLEDGER not found, nothing to reconcile"
+             exit paragraph
+           end-if
+
+           move 'N' to ledger-switch
+           perform read-one-ledger-row until ledger-at-end
+
+           close result-ledger-file.
+
+       read-one-ledger-row.
+           read result-ledger-file into run-result-fields
+             at end
+               move 'Y' to ledger-switch
+             not at end
+               perform record-latest-result
+           end-read.
+
+       record-latest-result.
+           perform varying scan-index from 1 by 1
+                   until scan-index > known-program-count
+             if latest-program-id (scan-index) = rr-program-id
+               move 'Y' to latest-seen (scan-index)
+               move rr-actual-result
+                 to latest-actual-result (scan-index)
+               move rr-expected-result
+                 to latest-expected-result (scan-index)
+               move rr-pass-flag to latest-pass-flag (scan-index)
+               move rr-run-date to latest-run-date (scan-index)
+               move rr-run-time to latest-run-time (scan-index)
+               move rr-elapsed-hundredths
+                 to latest-elapsed-hundredths (scan-index)
+               exit perform
+             end-if
+           end-perform.
+
+       write-report.
+           open output report-file
+
+           move "euler-answer-check" to rh-program-id
+           perform format-report-header
+           move report-header-line to report-line
+           write report-line
+
+           move spaces to report-line
+           move "PROGRAM"              to report-line (1:20)
+           move "TITLE"                to report-line (22:34)
+           move "ACTUAL RESULT"        to report-line (57:20)
+           move "STATUS"               to report-line (78:20)
+           write report-line
+
+           perform write-one-report-line
+                   varying scan-index from 1 by 1
+                   until scan-index > known-program-count
+
+           perform format-report-footer
+           move report-footer-line to report-line
+           write report-line
+
+           close report-file.
+
+       write-one-report-line.
+           move spaces to report-line
+           move latest-program-id (scan-index) to report-line (1:20)
+           move latest-title (scan-index) to report-line (22:34)
+           move latest-actual-result (scan-index)
+             to report-line (57:20)
+
+           move 78 to report-pointer
+
+           if latest-seen (scan-index) is not equal to 'Y'
+             string "NOT RUN" delimited by size
+               into report-line with pointer report-pointer
+             end-string
+             add 1 to not-run-count
+           else
+             evaluate latest-pass-flag (scan-index)
+               when 'P'
+                 string "PASS" delimited by size
+                   into report-line with pointer report-pointer
+                 end-string
+                 add 1 to pass-count
+               when 'F'
+                 string "FAIL (expected " delimited by size
+                        latest-expected-result (scan-index)
+                                         delimited by size
+                        ")" delimited by size
+                   into report-line with pointer report-pointer
+                 end-string
+                 add 1 to fail-count
+               when other
+                 string "NOT CHECKED" delimited by size
+                   into report-line with pointer report-pointer
+                 end-string
+                 add 1 to unchecked-count
+             end-evaluate
+           end-if
+
+           write report-line.
+
+      * The morning operations dashboard: when each program last ran
+      * and how long it took, so a reviewer can tell at a glance
+      * whether last night's batch window actually completed and
+      * whether anything is running long, without reading the raw
+      * ledger line by line.
+       write-dashboard.
+           open output dashboard-file
+
+           move "euler-answer-check" to rh-program-id
+           perform format-report-header
+           move report-header-line to dashboard-line
+           write dashboard-line
+
+           move spaces to dashboard-line
+           move "PROGRAM"              to dashboard-line (1:20)
+           move "LAST RUN DATE"        to dashboard-line (22:15)
+           move "LAST RUN TIME"        to dashboard-line (37:15)
+           move "ELAPSED (HUNDREDTHS)" to dashboard-line (52:20)
+           write dashboard-line
+
+           move zero to total-elapsed-hundredths
+           perform write-one-dashboard-line
+                   varying scan-index from 1 by 1
+                   until scan-index > known-program-count
+
+           move spaces to dashboard-line
+           move total-elapsed-hundredths to elapsed-edit
+           string "TOTAL ELAPSED HUNDREDTHS ACROSS LAST-RUN PROGRAMS: "
+                   delimited by size
+                  elapsed-edit delimited by size
+             into dashboard-line
+           end-string
+           write dashboard-line
+
+           perform format-report-footer
+           move report-footer-line to dashboard-line
+           write dashboard-line
+
+           close dashboard-file.
+
+       write-one-dashboard-line.
+           move spaces to dashboard-line
+           move latest-program-id (scan-index) to dashboard-line (1:20)
+
+           if latest-seen (scan-index) is not equal to 'Y'
+             move "NOT RUN" to dashboard-line (22:15)
+           else
+             move latest-run-date (scan-index) to date-edit
+             move date-edit to dashboard-line (22:15)
+             move latest-run-time (scan-index) to time-edit
+             move time-edit to dashboard-line (37:15)
+             move latest-elapsed-hundredths (scan-index) to elapsed-edit
+             move elapsed-edit to dashboard-line (52:20)
+             add latest-elapsed-hundredths (scan-index)
+               to total-elapsed-hundredths
+           end-if
+
+           write dashboard-line.
+
+       show-summary.
+           display "answer-key reconciliation: "
+                   pass-count " passed, "
+                   fail-count " failed, "
+                   not-run-count " not run, "
+                   unchecked-count " not checked".
+
+           copy report-header-procedure.
+
+       end program euler-answer-check.
