@@ -6,29 +6,126 @@
       *
       * Find the sum of all the primes below two million.
       *
+      * 08 August 2026 - Now sieves in fixed-size segments (see
+      * prime-sieve-data.cpy) rather than one table sized to
+      * max-prime-number, so this no longer needs to hold the whole
+      * range in memory at once.
+      * 08 August 2026 - Appends the result to RESULTLEDGER instead of
+      * only DISPLAYing it.
+      *
+      * 09 August 2026 - Checkpoints the last prime found and the
+      * running prime-sum to PRIME10RESTART every 10000 primes, the
+      * same checkpoint-file pattern euler-problem-014 uses for its
+      * chain scan; a run that is interrupted partway through the
+      * sieve resumes the sweep right after the last checkpointed
+      * prime instead of starting over at 2 (sieve-start-low, see
+      * prime-sieve-data.cpy, does not have to line up with a segment
+      * boundary - any starting point just becomes the low end of the
+      * next window swept). Cleared on a clean finish.
        identification division.
        program-id. euler-problem-010.
 
+       environment division.
+       input-output section.
+       file-control.
+           select restart-file assign to "PRIME10RESTART"
+               organization line sequential
+               file status restart-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+
        data division.
+       file section.
+       fd  restart-file
+           label records are omitted.
+       01 restart-record.
+         02 restart-last-prime          pic 9(10).
+         02 restart-prime-sum           pic 9(12).
+           copy run-result-fd.
+
        working-storage section.
+           copy run-result.
+           copy report-header.
        01 max-prime-number constant as 1999999.
            copy prime-sieve-data.
-       01 offset                pic 9(7) comp-5.
        01 prime-sum             pic 9(12) comp-5 value 0.
+       01 restart-status        pic xx.
+       01 primes-since-checkpoint pic 9(5) comp-5 value 0.
 
        procedure division.
 
        main.
+           move "euler-problem-010" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+           perform load-checkpoint
            perform compute-primes
-
-           perform varying offset from 2 by 1
-                   until offset > max-prime-number
-             if primes (offset) = 'Y' then
-               add offset to prime-sum
-             end-if
-           end-perform
+           perform clear-checkpoint
 
            display prime-sum
-           stop run.
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-010" to rr-program-id
+           move spaces to rr-parameters
+           move prime-sum to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+           move 142913828922 to rr-numeric-edit
+           move rr-numeric-edit to rr-expected-result
+           if rr-actual-result = rr-expected-result
+             move 'P' to rr-pass-flag
+           else
+             move 'F' to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
+
+      * If PRIME10RESTART holds a checkpoint from an earlier,
+      * interrupted run, resume the sieve from that segment and pick
+      * the running total back up instead of starting over at 2.
+       load-checkpoint.
+           move "00" to restart-status
+           open input restart-file
+           if restart-status = "00"
+             read restart-file
+               at end
+                 continue
+               not at end
+                 compute sieve-start-low = restart-last-prime + 1
+                 move restart-prime-sum   to prime-sum
+                 display "resuming prime sum just past "
+                         restart-last-prime
+             end-read
+             close restart-file
+           end-if.
+
+       save-checkpoint.
+           move found-prime to restart-last-prime
+           move prime-sum   to restart-prime-sum
+           open output restart-file
+           write restart-record
+           close restart-file.
+
+      * A clean finish means there is nothing left to resume - clear
+      * the checkpoint so the next full run starts at 2 again.
+       clear-checkpoint.
+           open output restart-file
+           close restart-file.
+
+      * Performed by compute-primes once for every prime found, with
+      * the value left in found-prime.
+       process-prime.
+           add found-prime to prime-sum
+           add 1 to primes-since-checkpoint
+           if primes-since-checkpoint >= 10000
+             move 0 to primes-since-checkpoint
+             perform save-checkpoint
+           end-if.
 
        copy prime-sieve-procedure.
+       copy run-result-procedure.
+       copy report-header-procedure.
