@@ -16,157 +16,186 @@
       * out numbers is in compliance with British usage.
       *
       * 21124
+      *
+      * 08 August 2026 - Appends the result to RESULTLEDGER instead of
+      * only DISPLAYing it.
+      *
+      * 09 August 2026 - generate-english is gone; the words now come
+      * from the number-to-english subroutine (split out the same way
+      * reverse-digits was split out of euler-problem-004) so other
+      * reports can reuse it instead of copy-pasting the ones-raw/
+      * tens-raw tables again.  Also writes a per-hundred letter-count
+      * breakdown (1-100, 101-200, and so on) to LETTERBREAKDOWN,
+      * instead of only the grand total.
+      *
+      * 09 August 2026 - Now reads a control card solely for
+      * control-param-5, the generic trace-mode switch; when it is
+      * 'Y', run-worked-example PERFORMs count-letters against the
+      * problem statement's own worked example (the letters in "one",
+      * "two", "three", "four", "five" total 19) and DISPLAYs the
+      * comparison before the real 1-to-1000 run.
        identification division.
        program-id. euler-problem-017.
 
        environment division.
-       configuration section.
-       repository.
-           function length, trim intrinsic.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+           select breakdown-file assign to "LETTERBREAKDOWN"
+               organization line sequential
+               file status breakdown-status.
 
        data division.
+       file section.
+           copy control-card-fd.
+           copy run-result-fd.
+       fd  breakdown-file
+           label records are omitted.
+       01 breakdown-line            pic x(80).
+
        working-storage section.
-       01 numeric-strings.
-         02 ones-raw                    pic x(171) value
-           "one      " &
-           "two      " &
-           "three    " &
-           "four     " &
-           "five     " &
-           "six      " &
-           "seven    " &
-           "eight    " &
-           "nine     " &
-           "ten      " &
-           "eleven   " &
-           "twelve   " &
-           "thirteen " &
-           "fourteen " &
-           "fifteen  " &
-           "sixteen  " &
-           "seventeen" &
-           "eighteen " &
-           "nineteen ".
-         02 ones                redefines ones-raw
-           occurs 19 times              pic x(9).
-
-         02 tens-raw                    pic x(63) value
-           "ten    " &
-           "twenty " &
-           "thirty " &
-           "forty  " &
-           "fifty  " &
-           "sixty  " &
-           "seventy" &
-           "eighty " &
-           "ninety ".
-         02 tens                redefines tens-raw
-           occurs 9 times               pic x(7).
+           copy control-card.
+           copy run-result.
+           copy report-header.
+       01 trace-mode-switch            pic x value 'N'.
+         88 trace-mode-is-on            value 'Y'.
+       01 trace-letter-count           pic 99999 comp-5.
        01 working-text.
-         02 word-buffer                 pic x(12).
-         02 word-length                 pic 999 comp-5.
-         02 work-character              pic x.
-         02 text-result                 pic x(35).
+         02 nte-words                   pic x(150).
          02 text-position               pic 999 comp-5.
          02 i                           pic 999 comp-5.
          02 counter                     pic 9999 comp-5.
+       01 breakdown-status             pic xx.
        01 numeric-work-values.
-         02 work-value                  pic 9999 comp-5.
-         02 discarded                   pic 9999 comp-5.
+         02 nte-number                  pic 9(12) comp-5.
          02 letter-count                pic 99999 comp-5
            value 0.
+         02 total-letter-count          pic 99999 comp-5
+           value 0.
+         02 hundred-start               pic 9999 comp-5.
+         02 hundred-letter-count        pic 99999 comp-5.
+         02 breakdown-edit-1            pic z(4)9.
+         02 breakdown-edit-2            pic z(4)9.
+         02 breakdown-edit-3            pic z(5)9.
 
        procedure division.
 
        main.
-           perform reset-text
-
-           move all '*' to word-buffer
-
-           perform varying counter from 1 by 1 until counter > 1000
-             move counter to work-value
-             perform generate-english
-             perform count-letters
+           move "euler-problem-017" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           move trace-mode-switch to control-param-5
+           perform read-control-card
+           move control-param-5 to trace-mode-switch
+
+           if trace-mode-is-on
+             perform run-worked-example
+           end-if
+
+           move "00" to breakdown-status
+           open output breakdown-file
+           move report-header-line to breakdown-line
+           write breakdown-line
+           move "RANGE            LETTERS" to breakdown-line
+           write breakdown-line
+
+           perform varying hundred-start from 1 by 100
+                   until hundred-start > 1000
+             move zero to hundred-letter-count
+             perform varying counter from hundred-start by 1
+                     until counter > hundred-start + 99
+                     or counter > 1000
+               move counter to nte-number
+               call "number-to-english"
+                   using by content nte-number
+                         by reference nte-words
+               move function length (function trim (nte-words))
+                 to text-position
+               perform count-letters
+               add letter-count to hundred-letter-count
+             end-perform
+             add hundred-letter-count to total-letter-count
+             perform write-breakdown-line
            end-perform
 
-           display letter-count
-
-           stop run.
-
-       reset-text.
-           move zero to text-position.
-
-       generate-english.
-           move zero to text-position
-           move all spaces to text-result.
-
-           if work-value = 1000
-             move 'one thousand' to word-buffer
-             perform append-word
-             exit paragraph
-           end-if.
-
-           if work-value >= 100
-             move ones (work-value / 100) to word-buffer
-             perform append-word
-
-             move 'hundred' to word-buffer
-             perform append-word
-
-             divide work-value by 100 giving discarded
-               remainder work-value
-
-             if work-value > 0
-               move 'and' to word-buffer
-               perform append-word
-             end-if
-           end-if.
-
-           if work-value >= 20 then
-             move tens (work-value / 10) to word-buffer
-             perform append-word
-
-             divide work-value by 10 giving discarded
-               remainder work-value
-
-      * Ugh, why does this do the wrong thing.  Fortunately, it doesn't
-      * really matter.  I can't see it being something other than a
-      * compiler bug.
-      *      if work-value > 0
-      *        move '-' to word-buffer (text-position:1)
-      *      end-if
-           end-if.
-
-           if work-value >= 1 then
-             move ones (work-value) to word-buffer
-             perform append-word
-           end-if.
-
-           subtract 1 from text-position.
-
-      * Append the word in word-buffer to text-result, adjusting
-      * text-position appropriately.
-       append-word.
-           move length (trim (word-buffer))
-                 to word-length
-           perform varying i from 1 by 1 until i > word-length
-             move word-buffer (i:1) to work-character
-             perform append-character
+           close breakdown-file
+
+           display total-letter-count
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-017" to rr-program-id
+           move spaces to rr-parameters
+           move total-letter-count to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+           move 21124 to rr-numeric-edit
+           move rr-numeric-edit to rr-expected-result
+           if rr-actual-result = rr-expected-result
+             move 'P' to rr-pass-flag
+           else
+             move 'F' to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
+
+      * Runs the problem statement's own worked example (the letters
+      * in "one", "two", "three", "four", "five" total 19) through
+      * count-letters.  Uses its own local accumulator so it does not
+      * disturb total-letter-count ahead of the real run.
+       run-worked-example.
+           move zero to trace-letter-count
+           perform varying counter from 1 by 1 until counter > 5
+             move counter to nte-number
+             call "number-to-english"
+                 using by content nte-number
+                       by reference nte-words
+             move function length (function trim (nte-words))
+               to text-position
+             perform count-letters
+             add letter-count to trace-letter-count
            end-perform
-           move space to work-character
-           perform append-character.
-
-       append-character.
-           add 1 to text-position
-           move work-character to text-result (text-position:1).
+           display "trace: letters in one..five, expected 19, got "
+                   trace-letter-count.
 
        count-letters.
+           move zero to letter-count
            perform varying i from 1 by 1 until i > text-position
-             evaluate text-result (i:1)
+             evaluate nte-words (i:1)
                when 'a' thru 'z'
                when 'A' thru 'Z'
                  add 1 to letter-count
              end-evaluate
            end-perform.
 
+       write-breakdown-line.
+           move hundred-start to breakdown-edit-1
+           if hundred-start + 99 < 1000
+             compute breakdown-edit-2 = hundred-start + 99
+           else
+             move 1000 to breakdown-edit-2
+           end-if
+           move hundred-letter-count to breakdown-edit-3
+           move spaces to breakdown-line
+           string breakdown-edit-1 delimited by size
+                  "-" delimited by size
+                  breakdown-edit-2 delimited by size
+                  "   " delimited by size
+                  breakdown-edit-3 delimited by size
+             into breakdown-line
+           end-string
+           write breakdown-line.
+
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
+
        end program euler-problem-017.
