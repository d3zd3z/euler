@@ -0,0 +1,272 @@
+      * Run-result ledger archival/purge utility
+      *
+      * 09 August 2026
+      *
+      * RESULTLEDGER is append-only (see run-result-procedure.cpy) and
+      * every program in the suite writes to it on every run, so it
+      * only ever grows.  This keeps the most recent retention-count
+      * (control-param-1, default 10) rows per program in RESULTLEDGER
+      * itself and moves everything older than that to RESULTARCHIVE,
+      * which is also append-only, so no row is ever discarded - only
+      * moved out of the ledger euler-answer-check and the batch
+      * driver actually read.
+      *
+      * Three passes, since the same record has to be both counted and
+      * rewritten, and GnuCOBOL has no verb for truncating a file while
+      * it is still open for input:
+      *   tally-pass   counts how many rows RESULTLEDGER holds for
+      *                each distinct program-id.
+      *   split-pass   walks RESULTLEDGER again; a row is kept if
+      *                fewer than retention-count rows for its
+      *                program-id come after it, otherwise it is
+      *                appended to RESULTARCHIVE.  Kept rows go to the
+      *                intermediate RESULTLEDGERKEEP file, in their
+      *                original order.
+      *   rewrite-pass recreates RESULTLEDGER from RESULTLEDGERKEEP,
+      *                the same "open output to truncate" idiom
+      *                euler-problem-014's clear-checkpoint already
+      *                uses on RESTARTFILE.
+      * This program's own summary is then appended to the freshly
+      * rewritten RESULTLEDGER like any other run, the same as every
+      * other program in the suite.
+       identification division.
+       program-id. euler-ledger-purge.
+
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+           select archive-file assign to "RESULTARCHIVE"
+               organization line sequential
+               file status archive-status.
+           select keep-file assign to "RESULTLEDGERKEEP"
+               organization line sequential
+               file status keep-status.
+
+       data division.
+       file section.
+           copy control-card-fd.
+           copy run-result-fd.
+       fd  archive-file
+           label records are omitted.
+       01 archive-record               pic x(124).
+       fd  keep-file
+           label records are omitted.
+       01 keep-record                  pic x(124).
+
+       working-storage section.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+       01 retention-count              pic 9(5) comp-5 value 10.
+       01 archive-status               pic xx.
+       01 keep-status                  pic xx.
+       01 ledger-switch                pic x value 'N'.
+         88 ledger-at-end               value 'Y'.
+       01 keep-switch                  pic x value 'N'.
+         88 keep-at-end                 value 'Y'.
+
+      * One slot per distinct program-id seen on RESULTLEDGER.
+      * program-total is set by tally-pass and never changed again;
+      * program-seen is advanced by split-pass as each of that
+      * program's rows is walked in order, oldest first.
+       01 program-max constant as 40.
+       01 program-table.
+         02 program-entry occurs 40 times.
+           03 program-name            pic x(20).
+           03 program-total           pic 9(7) comp-5 value 0.
+           03 program-seen            pic 9(7) comp-5 value 0.
+       01 program-count                pic 99 comp-5 value 0.
+       01 found-index                  pic 99 comp-5.
+       01 remaining-for-program        pic 9(7) comp-5.
+
+       01 kept-count                   pic 9(7) comp-5 value 0.
+       01 archived-count               pic 9(7) comp-5 value 0.
+       01 retention-edit               pic z(4)9.
+       01 kept-edit                    pic z(6)9.
+       01 archived-edit                pic z(6)9.
+       01 program-count-edit           pic z(1)9.
+
+       procedure division.
+
+       main.
+           move "euler-ledger-purge" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           move retention-count to control-param-1
+           perform read-control-card
+           move control-param-1 to retention-count
+
+           perform tally-pass
+           if program-count > 0
+             perform split-pass
+             perform rewrite-pass
+           end-if
+
+           display "kept: " kept-count " archived: " archived-count
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-ledger-purge" to rr-program-id
+           move retention-count to retention-edit
+           move kept-count to kept-edit
+           move archived-count to archived-edit
+           move spaces to rr-parameters
+           string
+               "retention="          delimited by size
+               retention-edit        delimited by size
+               " kept="              delimited by size
+               kept-edit             delimited by size
+               " archived="          delimited by size
+               archived-edit         delimited by size
+             into rr-parameters
+           end-string
+           move kept-count to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+      * There is no documented answer for a purge run to reconcile
+      * against - pass/fail only ever applies to the euler-problem-nnn
+      * programs' own results.
+           move spaces to rr-expected-result
+           move space to rr-pass-flag
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
+
+      * Count how many RESULTLEDGER rows belong to each distinct
+      * program-id, so split-pass can tell whether a given row falls
+      * within that program's own last retention-count rows.
+       tally-pass.
+           move "00" to run-result-status
+           open input result-ledger-file
+           if run-result-status is not equal to "00"
+             display "euler-ledger-purge: RESULTLEDGER not found, "
+                     "nothing to purge"
+             exit paragraph
+           end-if
+
+           move 'N' to ledger-switch
+           perform read-one-tally until ledger-at-end
+
+           close result-ledger-file.
+
+       read-one-tally.
+           read result-ledger-file into run-result-fields
+             at end
+               move 'Y' to ledger-switch
+             not at end
+               perform find-or-add-program
+               add 1 to program-total (found-index)
+           end-read.
+
+      * Find rr-program-id in program-table, adding a new entry for it
+      * if this is the first row seen for it.  Rows for a program-id
+      * beyond program-max are counted into the last table slot rather
+      * than lost, since the suite has nowhere near that many programs
+      * today; a future program past that count would just share the
+      * last slot's retention decision with whichever ran out the
+      * table first.
+       find-or-add-program.
+           move 0 to found-index
+           perform varying found-index from 1 by 1
+                   until found-index > program-count
+             if program-name (found-index) = rr-program-id
+               exit perform
+             end-if
+           end-perform
+           if found-index > program-count
+             if program-count < program-max
+               add 1 to program-count
+               move program-count to found-index
+               move rr-program-id to program-name (found-index)
+             else
+               move program-max to found-index
+             end-if
+           end-if.
+
+      * Walk RESULTLEDGER a second time, splitting each row between
+      * RESULTLEDGERKEEP (this program's own last retention-count
+      * rows) and RESULTARCHIVE (everything older).
+       split-pass.
+           move "00" to run-result-status
+           open input result-ledger-file
+
+           move "00" to keep-status
+           open output keep-file
+
+           move "00" to archive-status
+           open extend archive-file
+           if archive-status = "35"
+             move "00" to archive-status
+             open output archive-file
+           end-if
+
+           move 'N' to ledger-switch
+           perform read-one-split until ledger-at-end
+
+           close result-ledger-file
+           close keep-file
+           close archive-file.
+
+       read-one-split.
+           read result-ledger-file into run-result-fields
+             at end
+               move 'Y' to ledger-switch
+             not at end
+               perform split-one-row
+           end-read.
+
+       split-one-row.
+           perform find-or-add-program
+           add 1 to program-seen (found-index)
+           compute remaining-for-program =
+               program-total (found-index) - program-seen (found-index)
+
+           move run-result-fields to run-result-record
+           if remaining-for-program < retention-count
+             move run-result-record to keep-record
+             write keep-record
+             add 1 to kept-count
+           else
+             move run-result-record to archive-record
+             write archive-record
+             add 1 to archived-count
+           end-if.
+
+      * Recreate RESULTLEDGER from RESULTLEDGERKEEP, the same
+      * "open output truncates" idiom euler-problem-014's
+      * clear-checkpoint already uses on RESTARTFILE.
+       rewrite-pass.
+           move "00" to keep-status
+           open input keep-file
+
+           move "00" to run-result-status
+           open output result-ledger-file
+
+           move 'N' to keep-switch
+           perform read-one-keep until keep-at-end
+
+           close keep-file
+           close result-ledger-file.
+
+       read-one-keep.
+           read keep-file
+             at end
+               move 'Y' to keep-switch
+             not at end
+               move keep-record to run-result-record
+               write run-result-record
+           end-read.
+
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
+
+       end program euler-ledger-purge.
