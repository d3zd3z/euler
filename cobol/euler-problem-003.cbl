@@ -6,6 +6,43 @@
       *
       * What is the largest prime factor of the number 600851475143 ?
       *
+      * 08 August 2026 - Appends the result to RESULTLEDGER instead of
+      * only DISPLAYing it.
+      *
+      * 09 August 2026 - factor was pic 9(4), which overflows silently
+      * (wraps back through zero) once trial division passes 9999; the
+      * default 600851475143 never reaches that far, but it was one
+      * unfactorable number away from a wrong answer with no warning
+      * at all.  Widened to pic 9(7) comp-5, enough for any factor up
+      * to working-number's own square root.
+      *
+      * 09 August 2026 - find-largest-factor never stopped trying
+      * factors once factor passed working-number's own square root -
+      * it kept trial-dividing by every odd number all the way up to
+      * the largest prime factor itself, which for a large or prime
+      * FACTORTARGETS entry could run essentially forever and would
+      * still eventually need factor to hold a value far past pic
+      * 9(7)'s range.  find-largest-factor now stops advancing factor
+      * as soon as factor * factor exceeds working-number; whatever is
+      * left in working-number at that point (if anything beyond 1) is
+      * itself the largest remaining prime factor, which is standard
+      * trial division and needs factor to climb no higher than the
+      * original number's square root, exactly what the pic 9(7)
+      * comment above already assumed.  factor and factor-edit are
+      * widened to pic 9(12) comp-5 / pic z(11)9 to hold that leftover
+      * value itself when it is larger than any factor actually tried.
+      *
+      * 09 August 2026 - The single default target is still factored
+      * exactly as before (the documented-answer check is unaffected),
+      * but if FACTORTARGETS is present, each additional target number
+      * listed there (one per line) is also factored and its largest
+      * prime factor written to FACTORREPORT - the generic-control-card
+      * four fields are too narrow to carry a 12-digit target, which is
+      * why this uses its own input file instead, the same way
+      * euler-problem-022's names come from their own file rather than
+      * a control card.  Missing FACTORTARGETS is not an error; it
+      * just means there is nothing beyond the one default target to
+      * factor.
        identification division.
        program-id. euler-problem-003.
 
@@ -13,24 +50,139 @@
        configuration section.
        repository.
            function mod intrinsic.
+       input-output section.
+       file-control.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+           select factor-targets-file assign to "FACTORTARGETS"
+               organization line sequential
+               file status factor-targets-status.
+           select factor-report-file assign to "FACTORREPORT"
+               organization line sequential
+               file status factor-report-status.
 
        data division.
+       file section.
+           copy run-result-fd.
+       fd  factor-targets-file
+           label records are omitted.
+       01 factor-target-record  pic 9(12).
+       fd  factor-report-file
+           label records are omitted.
+       01 factor-report-line    pic x(80).
+
        working-storage section.
+           copy run-result.
+           copy report-header.
        01 working-number        pic 9(12) value 600851475143.
        01 temp                  pic 9(12).
-       01 factor                pic 9(4)  value 2.
+       01 factor                pic 9(12) usage comp-5 value 2.
+       01 factor-targets-status pic xx.
+       01 factor-report-status  pic xx.
+       01 factor-targets-switch pic x value 'N'.
+         88 factor-targets-at-end value 'Y'.
+       01 target-edit           pic z(11)9.
+       01 factor-edit           pic z(11)9.
 
        procedure division.
+           move "euler-problem-003" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           perform find-largest-factor
+
+           display factor
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-003" to rr-program-id
+           move spaces to rr-parameters
+           move factor to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+           move 6857 to rr-numeric-edit
+           move rr-numeric-edit to rr-expected-result
+           if rr-actual-result = rr-expected-result
+             move 'P' to rr-pass-flag
+           else
+             move 'F' to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           perform factor-additional-targets
 
+           goback.
+
+      * Leaves the largest prime factor of 'working-number' in
+      * 'factor'.  Trial division only ever needs to go up to
+      * working-number's own square root; once factor passes that,
+      * whatever is left in working-number (necessarily greater than
+      * 1, since every smaller factor has already been divided out) is
+      * itself prime and is the largest prime factor.
+       find-largest-factor.
+           move 2 to factor
            perform forever
+               if factor * factor > working-number then
+                   exit perform
+               end-if
                perform try-divisions
                if working-number = 1 then exit perform end-if
                perform advance-factor
            end-perform
+           if working-number > 1 then
+               move working-number to factor
+           end-if.
 
-           display factor
+      * If FACTORTARGETS is present, factor each additional target
+      * number listed there (one per line) and write its largest prime
+      * factor to FACTORREPORT.  A missing FACTORTARGETS is not an
+      * error - it just means there is nothing beyond the one default
+      * target above to factor.
+       factor-additional-targets.
+           move "00" to factor-targets-status
+           open input factor-targets-file
+           if factor-targets-status is not equal to "00"
+             exit paragraph
+           end-if
 
-           stop run.
+           move "00" to factor-report-status
+           open output factor-report-file
+           perform format-report-header
+           move report-header-line to factor-report-line
+           write factor-report-line
+           move "TARGET NUMBER  LARGEST PRIME FACTOR"
+             to factor-report-line
+           write factor-report-line
+
+           move 'N' to factor-targets-switch
+           perform read-one-factor-target until factor-targets-at-end
+
+           perform format-report-footer
+           move report-footer-line to factor-report-line
+           write factor-report-line
+
+           close factor-targets-file
+           close factor-report-file.
+
+       read-one-factor-target.
+           read factor-targets-file
+             at end
+               move 'Y' to factor-targets-switch
+             not at end
+               move factor-target-record to working-number
+               perform find-largest-factor
+               move factor-target-record to target-edit
+               move factor to factor-edit
+               move spaces to factor-report-line
+               string target-edit delimited by size
+                      "  " delimited by size
+                      factor-edit delimited by size
+                 into factor-report-line
+               end-string
+               write factor-report-line
+           end-read.
 
        try-divisions.
            perform forever
@@ -57,3 +209,6 @@
            else
                add 2 to factor
            end-if.
+
+           copy run-result-procedure.
+           copy report-header-procedure.
