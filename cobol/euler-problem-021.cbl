@@ -16,11 +16,73 @@
       *
       * 31626
       *
+      * 08 August 2026 - Appends the result to RESULTLEDGER instead of
+      * only DISPLAYing it.
+      *
+      * 09 August 2026 - Each amicable pair found is now also written
+      * to PAIRREPORT as its own detail record, instead of only being
+      * visible via the old D-level debug DISPLAY lines.  The same
+      * divisor-sum table is reused to walk sociable chains (chains
+      * that return to their starting number after more than two
+      * steps) and report any found to CHAINREPORT; none are expected
+      * to turn up under the default work-size of 9999 (the smallest
+      * known sociable chain starts at 12496), but the search runs
+      * every time so raising work-size via a future control card
+      * finds them without further changes here.
+      *
+      * 09 August 2026 - compute-divisors builds divisor-sum (n) for
+      * every n at once by adding n into every multiple of itself - fast,
+      * but if that sieve were ever wrong for some n it would be wrong
+      * the same way for every other number that happens to depend on
+      * it.  verify-divisor-sums now cross-checks every entry against
+      * recompute-divisor-sum, which finds the same proper-divisor sum
+      * a completely different way (trial division up to the square
+      * root, pairing each divisor with its complement), and DISPLAYs
+      * any mismatch instead of silently trusting the sieve.
+      *
+      * 09 August 2026 - Now reads a control card solely for
+      * control-param-5, the generic trace-mode switch; when it is
+      * 'Y', run-worked-example DISPLAYs divisor-sum (220) and
+      * divisor-sum (284) against the problem statement's own worked
+      * example (d(220) = 284, d(284) = 220) right after
+      * compute-divisors builds the table, so no extra computation is
+      * needed to check them.
        identification division.
        program-id. euler-problem-021.
 
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+           select pair-report-file assign to "PAIRREPORT"
+               organization line sequential
+               file status pair-report-status.
+           select chain-report-file assign to "CHAINREPORT"
+               organization line sequential
+               file status chain-report-status.
+
        data division.
+       file section.
+           copy control-card-fd.
+           copy run-result-fd.
+       fd  pair-report-file
+           label records are omitted.
+       01 pair-report-line             pic x(80).
+       fd  chain-report-file
+           label records are omitted.
+       01 chain-report-line            pic x(200).
+
        working-storage section.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+       01 trace-mode-switch            pic x value 'N'.
+         88 trace-mode-is-on            value 'Y'.
 
       * There is a bit of trickery here to easily do this with the
       * relatively simplistic data types available to us.  All we care
@@ -41,15 +103,98 @@
          02 other-number      pic 9(6) comp-5.
          02 pretty-number     pic z(5)9.
 
+       01 pair-report-status           pic xx.
+       01 chain-report-status          pic xx.
+       01 pair-count                   pic 9(5) comp-5 value 0.
+       01 pair-edit-1                  pic z(5)9.
+       01 pair-edit-2                  pic z(5)9.
+
+      * Working storage for the sociable-chain walk.  chain-member
+      * remembers every number already visited by some walk (whether
+      * that walk panned out or not) so later starting points don't
+      * re-walk the same ground.
+       01 chain-max-length constant as 28.
+       01 chain-values.
+         02 chain-value          pic 9(6) comp-5
+           occurs 28 times
+           value 0.
+       01 chain-length               pic 99 comp-5.
+       01 chain-current              pic 9(6) comp-5.
+       01 chain-next                 pic 9(6) comp-5.
+       01 chain-is-sociable          pic x value 'N'.
+       01 chain-member occurs 9999 times pic x value 'N'.
+       01 start-number               pic 9(6) comp-5.
+       01 chain-count                pic 99 comp-5 value 0.
+       01 chain-index                pic 99 comp-5.
+       01 chain-report-pointer       pic 999 comp-5.
+       01 chain-status-count         pic 9(5) comp-5 value 0.
+
+      * Working storage for the independent divisor-sum cross-check.
+       01 verify-divisor-sum         pic 9(6) comp-5.
+       01 verify-divisor             pic 9(6) comp-5.
+       01 verify-other               pic 9(6) comp-5.
+       01 verify-remainder           pic 9(6) comp-5.
+       01 mismatch-count             pic 9(5) comp-5 value 0.
+
        procedure division.
        main-program.
+           move "euler-problem-021" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           move trace-mode-switch to control-param-5
+           perform read-control-card
+           move control-param-5 to trace-mode-switch
+
            perform compute-divisors.
+
+           if trace-mode-is-on
+             perform run-worked-example
+           end-if
+
+           perform verify-divisor-sums.
            perform find-amicable-pairs.
+           perform find-sociable-chains.
            move amicable-sum to pretty-number.
            display pretty-number.
-           stop run.
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-021" to rr-program-id
+           move spaces to rr-parameters
+           move amicable-sum to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+           move 31626 to rr-numeric-edit
+           move rr-numeric-edit to rr-expected-result
+           if rr-actual-result = rr-expected-result
+             move 'P' to rr-pass-flag
+           else
+             move 'F' to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
+
+      * Checks the problem statement's own worked example
+      * (d(220) = 284, d(284) = 220) against the divisor-sum table
+      * compute-divisors has already built - no extra computation is
+      * needed, just a look at the entries for 220 and 284.
+       run-worked-example.
+           display "trace: d(220), expected 284, got "
+                   divisor-sum (220)
+           display "trace: d(284), expected 220, got "
+                   divisor-sum (284).
 
        find-amicable-pairs.
+           move "00" to pair-report-status
+           open output pair-report-file
+           perform format-report-header
+           move report-header-line to pair-report-line
+           write pair-report-line
+           move "NUMBER  AMICABLE WITH" to pair-report-line
+           write pair-report-line
 
            perform varying work-number from 1 by 1
              until work-number > work-size
@@ -60,12 +205,110 @@
                  other-number is greater or equal to 1 and
                  divisor-sum (other-number) is equal to work-number
              then
-      D        move work-number to pretty-number
-      D        display pretty-number, ' ', other-number
+               move work-number to pair-edit-1
+               move other-number to pair-edit-2
+               move spaces to pair-report-line
+               string pair-edit-1 delimited by size
+                      "  " delimited by size
+                      pair-edit-2 delimited by size
+                 into pair-report-line
+               end-string
+               write pair-report-line
+               add 1 to pair-count
                add work-number to amicable-sum
              end-if
 
-           end-perform.
+           end-perform
+
+           close pair-report-file.
+
+      * Walk every number not already accounted for by some earlier
+      * walk, following d(n) to see if it eventually cycles back to
+      * where it started after more than two steps (a sociable chain
+      * longer than an amicable pair).  Every found chain is written
+      * to CHAINREPORT.
+       find-sociable-chains.
+           move "00" to chain-report-status
+           open output chain-report-file
+           perform format-report-header
+           move report-header-line to chain-report-line
+           write chain-report-line
+           move "SOCIABLE CHAINS FOUND (length, members)"
+             to chain-report-line
+           write chain-report-line
+
+           perform varying start-number from 1 by 1
+             until start-number > work-size
+             if chain-member (start-number) = 'N'
+               perform walk-chain
+             end-if
+           end-perform
+
+           if chain-count = 0
+             move "  (none found in this range)" to chain-report-line
+             write chain-report-line
+           end-if
+
+           close chain-report-file.
+
+       walk-chain.
+           move 1 to chain-length
+           move start-number to chain-value (1)
+           move 'Y' to chain-member (start-number)
+           move start-number to chain-current
+           move 'N' to chain-is-sociable
+
+           perform until chain-length >= chain-max-length
+             move divisor-sum (chain-current) to chain-next
+
+             if chain-next < 1 or chain-next > work-size
+               exit perform
+             end-if
+
+             if chain-next = start-number
+               if chain-length > 2
+                 move 'Y' to chain-is-sociable
+               end-if
+               exit perform
+             end-if
+
+             if chain-member (chain-next) = 'Y'
+               exit perform
+             end-if
+
+             add 1 to chain-length
+             move chain-next to chain-value (chain-length)
+             move 'Y' to chain-member (chain-next)
+             move chain-next to chain-current
+           end-perform
+
+           if chain-is-sociable = 'Y'
+             add 1 to chain-count
+             perform write-chain-report
+           end-if.
+
+       write-chain-report.
+           move spaces to chain-report-line
+           move 1 to chain-report-pointer
+           move chain-length to pair-edit-1
+           string "  length " delimited by size
+                  pair-edit-1 delimited by size
+                  ": " delimited by size
+             into chain-report-line
+             with pointer chain-report-pointer
+           end-string
+
+           perform varying chain-index from 1 by 1
+             until chain-index > chain-length
+             move chain-value (chain-index) to pair-edit-1
+             string pair-edit-1 delimited by size
+                    " " delimited by size
+               into chain-report-line
+               with pointer chain-report-pointer
+             end-string
+           end-perform
+
+           write chain-report-line.
 
        compute-divisors.
 
@@ -90,4 +333,50 @@
       * divisor sums.
            subtract current from divisor-sum (current).
 
+      * Cross-check every divisor-sum entry the sieve built against an
+      * independent recomputation (see recompute-divisor-sum), so a
+      * sieve bug that is wrong for a whole family of numbers at once
+      * does not pass unnoticed just because it never crashes.
+       verify-divisor-sums.
+           move 0 to mismatch-count
+           perform varying current from 1 by 1 until current > work-size
+             perform recompute-divisor-sum
+             if verify-divisor-sum is not equal to divisor-sum (current)
+               add 1 to mismatch-count
+               display "euler-problem-021: divisor-sum mismatch for "
+                       current " sieve=" divisor-sum (current)
+                       " recomputed=" verify-divisor-sum
+             end-if
+           end-perform
+           if mismatch-count > 0
+             display "euler-problem-021: " mismatch-count
+                     " divisor-sum mismatches found"
+           end-if.
+
+      * Find the proper divisor sum of 'current' by trial division up
+      * to its square root, pairing each divisor found with its
+      * complement - a different method from compute-divisors' sieve,
+      * used only to cross-check it.
+       recompute-divisor-sum.
+           move 0 to verify-divisor-sum
+           if current > 1
+             move 1 to verify-divisor
+             perform until verify-divisor * verify-divisor > current
+               divide current by verify-divisor
+                 giving verify-other remainder verify-remainder
+               if verify-remainder = 0
+                 add verify-divisor to verify-divisor-sum
+                 if verify-other is not equal to verify-divisor
+                   add verify-other to verify-divisor-sum
+                 end-if
+               end-if
+               add 1 to verify-divisor
+             end-perform
+             subtract current from verify-divisor-sum
+           end-if.
+
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
+
        end program euler-problem-021.
