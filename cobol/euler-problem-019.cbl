@@ -19,45 +19,251 @@
       * twentieth century (1 Jan 1901 to 31 Dec 2000)?
       *
       * 171
+      *
+      * 08 August 2026 - Appends the result to RESULTLEDGER instead of
+      * only DISPLAYing it.
+      *
+      * 09 August 2026 - The year range (previously fixed at 1901 to
+      * 2000) is now taken from control-param-1/control-param-2, and
+      * every year/month where the 1st fell on a Sunday is written to
+      * SUNDAYREPORT, not just the aggregate count.
+      *
+      * 09 August 2026 - Weekday-of-the-1st was computed by handing
+      * the whole year/month/day to FUNCTION INTEGER-OF-DATE, which
+      * always applies the proleptic Gregorian calendar no matter what
+      * the problem's own stated rule says - there was no way to ask
+      * it for a different leap-year rule.  Replaced with this
+      * program's own day counter: running-weekday starts at 1 Jan
+      * 1900 (a known Monday) and is advanced one month at a time by
+      * however many days compute-days-in-month says that month had,
+      * so February's length - and so every weekday after it - now
+      * follows check-leap-year, which control-param-4 can switch from
+      * the default GREGORIAN rule (divisible by 4, not a century
+      * unless divisible by 400) to JULIAN (divisible by 4, no century
+      * exception).  advance-weekday-to-start-year walks the counter
+      * from 1900 up to start-year before the main scan begins, the
+      * same way it already does month to month within the scan.
        identification division.
        program-id. euler-problem-019.
 
       * This problem actually matches COBOL fairly well.  However, the
       * 4-digit year function are kind of "new" (as in 1982).
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+           select sunday-report-file assign to "SUNDAYREPORT"
+               organization line sequential
+               file status sunday-report-status.
+
        data division.
+       file section.
+           copy control-card-fd.
+           copy run-result-fd.
+       fd  sunday-report-file
+           label records are omitted.
+       01 sunday-report-line       pic x(80).
+
        working-storage section.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+       01 start-year               pic 9999 value 1901.
+       01 end-year                 pic 9999 value 2000.
+       01 calendar-rule            pic x(10) value "GREGORIAN".
        01 date-values.
-         02 ymd-date            pic 99999999.
-         02 date-parts redefines ymd-date.
-           03 date-year         pic 9999.
-           03 date-month        pic 99.
-           03 date-day          pic 99.
-         02 day-number          pic 9999999.
-         02 sunday-count        pic 999.
+         02 date-year            pic 9999 comp-5.
+         02 date-month           pic 99   comp-5.
+         02 sunday-count         pic 999.
+
+      * running-weekday is 0 for Sunday through 6 for Saturday, always
+      * holding the weekday of the 1st of whichever (date-year,
+      * date-month) is about to be looked at.
+       01 running-weekday           pic 9   comp-5 value 1.
+       01 days-in-month-value       pic 99  comp-5.
+       01 temp-weekday-sum          pic 9(4) comp-5.
+       01 temp-year-mod             pic 99  comp-5.
+       01 ignored-divide-result     pic 9(4) comp-5.
+       01 leap-year-switch          pic x value 'N'.
+         88 is-leap-year value 'Y'.
+
+       01 sunday-report-status     pic xx.
+       01 sunday-year-edit         pic 9999.
+       01 sunday-month-edit        pic 99.
 
        procedure division.
 
        main.
-           move    1 to date-day
+           move "euler-problem-019" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           move start-year to control-param-1
+           move end-year to control-param-2
+           move calendar-rule to control-param-4
+           perform read-control-card
+           move control-param-1 to start-year
+           move control-param-2 to end-year
+           if control-param-4 is not equal to spaces
+             move control-param-4 to calendar-rule
+           end-if
+
+      * advance-weekday-to-start-year only ever walks forward from 1
+      * Jan 1900 - a start-year before that has nothing to walk
+      * forward to, so running-weekday would be left at the 1900 value
+      * regardless of what was actually asked for.  Clamped (with a
+      * one-time warning) the same way an oversized grid-size or
+      * upper-bound is capped elsewhere in this suite.
+           if start-year < 1900
+             display "euler-problem-019: start-year before 1900 is "
+                     "not supported, using 1900 instead"
+             move 1900 to start-year
+           end-if
+
            move zero to sunday-count
 
-           perform varying date-year from 1901 by 1
-             until date-year > 2000
+           move "00" to sunday-report-status
+           open output sunday-report-file
+           move report-header-line to sunday-report-line
+           write sunday-report-line
+           move "YEAR MONTH (1st is a Sunday)" to sunday-report-line
+           write sunday-report-line
+
+           perform advance-weekday-to-start-year
+
+           perform varying date-year from start-year by 1
+             until date-year > end-year
 
              perform varying date-month from 1 by 1
                until date-month > 12
 
-               move function integer-of-date (ymd-date) to day-number
-               if function mod (day-number, 7) = 0
+               if running-weekday = 0
                  add 1 to sunday-count
+                 move date-year to sunday-year-edit
+                 move date-month to sunday-month-edit
+                 move spaces to sunday-report-line
+                 string sunday-year-edit delimited by size
+                        "  " delimited by size
+                        sunday-month-edit delimited by size
+                   into sunday-report-line
+                 end-string
+                 write sunday-report-line
                end-if
 
+               perform compute-days-in-month
+               perform advance-running-weekday
+
              end-perform
 
            end-perform
 
+           close sunday-report-file
+
            display sunday-count
 
-           stop run.
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-019" to rr-program-id
+           move start-year to rr-numeric-edit
+           move rr-numeric-edit to rr-parameters
+           move sunday-count to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+      * The documented answer (171) only holds for the default
+      * 1901-2000 range under the default GREGORIAN calendar rule; a
+      * control card asking for a different range or the JULIAN rule
+      * has no known answer to reconcile against.
+           if start-year = 1901 and end-year = 2000
+             and calendar-rule = "GREGORIAN"
+             move 171 to rr-numeric-edit
+             move rr-numeric-edit to rr-expected-result
+             if rr-actual-result = rr-expected-result
+               move 'P' to rr-pass-flag
+             else
+               move 'F' to rr-pass-flag
+             end-if
+           else
+             move spaces to rr-expected-result
+             move space to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
+
+      * Walks running-weekday from 1 Jan 1900 (a known Monday) up to
+      * 1 Jan start-year, one month at a time, the same way the main
+      * scan below advances it one month further with every iteration.
+       advance-weekday-to-start-year.
+           move 1 to running-weekday
+           perform varying date-year from 1900 by 1
+                   until date-year >= start-year
+             perform varying date-month from 1 by 1
+                     until date-month > 12
+               perform compute-days-in-month
+               perform advance-running-weekday
+             end-perform
+           end-perform.
+
+      * Adds this month's length to running-weekday, leaving it
+      * holding the weekday of the 1st of the month that follows.
+       advance-running-weekday.
+           compute temp-weekday-sum =
+               running-weekday + days-in-month-value
+           divide temp-weekday-sum by 7
+             giving ignored-divide-result
+             remainder running-weekday.
+
+      * Leaves the length of (date-year, date-month) in
+      * days-in-month-value, consulting check-leap-year for February.
+       compute-days-in-month.
+           evaluate date-month
+             when 1 when 3 when 5 when 7 when 8 when 10 when 12
+               move 31 to days-in-month-value
+             when 4 when 6 when 9 when 11
+               move 30 to days-in-month-value
+             when 2
+               perform check-leap-year
+               if is-leap-year
+                 move 29 to days-in-month-value
+               else
+                 move 28 to days-in-month-value
+               end-if
+           end-evaluate.
+
+      * Leaps on any year divisible by 4; the Gregorian rule (the
+      * default) then excludes centuries unless they are also
+      * divisible by 400, while the Julian rule (control-param-4 of
+      * "JULIAN") applies no century exception at all.
+       check-leap-year.
+           move 'N' to leap-year-switch
+           divide date-year by 4
+             giving ignored-divide-result remainder temp-year-mod
+           if temp-year-mod = 0
+             if calendar-rule = "JULIAN"
+               move 'Y' to leap-year-switch
+             else
+               divide date-year by 100
+                 giving ignored-divide-result remainder temp-year-mod
+               if temp-year-mod is not equal to 0
+                 move 'Y' to leap-year-switch
+               else
+                 divide date-year by 400
+                   giving ignored-divide-result remainder temp-year-mod
+                 if temp-year-mod = 0
+                   move 'Y' to leap-year-switch
+                 end-if
+               end-if
+             end-if
+           end-if.
+
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
 
        end program euler-problem-019.
