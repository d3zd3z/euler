@@ -39,11 +39,48 @@
       * ;o)
       *
       * 1074
+      *
+      * 08 August 2026 - Appends the result to RESULTLEDGER instead of
+      * only DISPLAYing it.
+      *
+      * 08 August 2026 - The triangle was a literal embedded in this
+      * program's WORKING-STORAGE; it is now read from a data file
+      * (data/triangle-018.txt, one row per line, values
+      * space-separated), whose path comes from a control card
+      * (control-param-4) the same way euler-problem-022's names file
+      * does, defaulting to that same path when no control card is
+      * supplied.
        identification division.
        program-id. euler-problem-018.
 
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "CONTROLCARD"
+               organization line sequential
+               file status control-status.
+           select triangle-file
+               assign to dynamic triangle-file-path
+               organization line sequential
+               file status triangle-status.
+           select result-ledger-file assign to "RESULTLEDGER"
+               organization line sequential
+               file status run-result-status.
+
        data division.
+       file section.
+           copy control-card-fd.
+       fd  triangle-file
+           label records are omitted.
+       01 triangle-line              pic x(45).
+           copy run-result-fd.
+
        working-storage section.
+           copy control-card.
+           copy run-result.
+           copy report-header.
+       01 triangle-file-path  pic x(60) value "data/triangle-018.txt".
+       01 triangle-status           pic xx.
        01 data-table.
          02 row  occurs 15 times.
            03 cell occurs 15 times      pic 9(4) comp-5
@@ -54,41 +91,65 @@
          02 work-row                    pic 999 comp-5.
          02 work-col                    pic 999 comp-5.
 
-       01 source-table.
-         02 raw-source-data             pic x(660) value
-           '75                                          ' &
-           '95 64                                       ' &
-           '17 47 82                                    ' &
-           '18 35 87 10                                 ' &
-           '20 04 82 47 65                              ' &
-           '19 01 23 75 03 34                           ' &
-           '88 02 77 73 07 63 67                        ' &
-           '99 65 04 28 06 16 70 92                     ' &
-           '41 41 26 56 83 40 80 70 33                  ' &
-           '41 48 72 33 47 32 37 16 94 29               ' &
-           '53 71 44 65 25 43 91 52 97 51 14            ' &
-           '70 11 33 28 77 73 17 78 39 68 17 57         ' &
-           '91 71 52 38 17 14 91 43 58 50 27 29 48      ' &
-           '63 66 04 68 89 53 67 30 73 16 69 87 40 31   ' &
-           '04 62 98 27 23 09 70 98 73 93 38 53 60 04 23'.
-         02 source-data redefines raw-source-data
-           occurs 15 times              pic x(44).
-
        procedure division.
+           move "euler-problem-018" to rh-program-id
+           perform format-report-header
+           display report-header-line
+           perform start-run-timer
+
+           move triangle-file-path to control-param-4
+           perform read-control-card
+           if control-param-4 is not equal to spaces
+             move control-param-4 to triangle-file-path
+           end-if
 
        main.
            perform load-source-data
            perform find-route
            display cell (1, 1)
-           stop run.
+
+           perform format-report-footer
+           display report-footer-line
+           move "euler-problem-018" to rr-program-id
+           move spaces to rr-parameters
+           move cell (1, 1) to rr-numeric-edit
+           move rr-numeric-edit to rr-actual-result
+      * The documented answer (1074) only holds for the standard
+      * 15-row triangle; a control card pointing at a different
+      * triangle file has no known answer to reconcile against.
+           if triangle-file-path = "data/triangle-018.txt"
+             move 1074 to rr-numeric-edit
+             move rr-numeric-edit to rr-expected-result
+             if rr-actual-result = rr-expected-result
+               move 'P' to rr-pass-flag
+             else
+               move 'F' to rr-pass-flag
+             end-if
+           else
+             move spaces to rr-expected-result
+             move space to rr-pass-flag
+           end-if
+           perform stop-run-timer
+           perform write-run-result
+
+           goback.
 
        load-source-data.
+           open input triangle-file
            perform decode-line varying work-row from 1 by 1
-             until work-row > 15.
+             until work-row > 15
+           close triangle-file.
 
        decode-line.
+           read triangle-file into triangle-line
+             at end
+               display "load-source-data: triangle file ended early"
+               move 16 to return-code
+               goback
+           end-read
+
            move 1 to work-pointer
-           move source-data (work-row) to work-line
+           move triangle-line to work-line
 
            perform varying work-col from 1 by 1
              until work-col > work-row
@@ -122,4 +183,8 @@
 
            end-perform.
 
+           copy control-card-procedure.
+           copy run-result-procedure.
+           copy report-header-procedure.
+
        end program euler-problem-018.
